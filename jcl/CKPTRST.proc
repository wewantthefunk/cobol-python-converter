@@ -0,0 +1,56 @@
+//CKPTRST  PROC PGM=,
+//             JOBLIB='SHOP.PROD.LOADLIB',
+//             INDSN=,
+//             RESTDSN=,
+//             INDD=DRVINPUT,
+//             RESTDD=DRVRESTA
+//*************************************************************
+//* SHOP-WIDE STANDARD CHECKPOINT/RESTART PROCEDURE.
+//*
+//* EVERY BATCH DRIVER THAT CHECKPOINTS USING THE COMMON
+//* CHKPTSTD.CPY LAYOUT (SEE BATCH030 FOR THE REFERENCE
+//* DRIVER) RESTARTS THE SAME WAY REGARDLESS OF WHICH JOB
+//* ABENDED, INSTEAD OF OPERATIONS HAVING TO RELEARN A
+//* DIFFERENT RESTART PROCEDURE FOR EVERY JOB:
+//*
+//*   1. RESUBMIT THE JOB WITH RESTART=STEP1 ON THE JOB CARD.
+//*      &RESTDSN ALREADY HOLDS THE CHKPTSTD-RECORD LINES THE
+//*      PRIOR RUN WROTE -- THE DRIVER OPENS &RESTDD AS INPUT,
+//*      READS TO THE LAST CHKPTSTD-RECORD, AND RESUMES FROM
+//*      CHKPTSTD-LAST-KEY-PROCESSED / CHKPTSTD-LAST-RECORD-
+//*      COUNT INSTEAD OF THE TOP OF &INDSN.
+//*   2. ON A CLEAN (NON-RESTART) RUN, &RESTDD IS OPENED
+//*      OUTPUT AND THE DRIVER CHECKPOINTS FROM SCRATCH.
+//*   3. PGM= IS THE DRIVER PROGRAM TO RUN; IT IS THE ONLY
+//*      THING THAT CHANGES FROM JOB TO JOB -- THE CHECKPOINT
+//*      DD NAMES, DATASET HANDLING, AND RESTART STEP NAME ARE
+//*      THE SAME FOR EVERY JOB THAT INVOKES THIS PROC.
+//*   4. STEP2 DELETES &RESTDSN AFTER A CLEAN COMPLETION OF
+//*      STEP1 SO THE NEXT SUBMISSION OF THIS JOB FINDS NO
+//*      LEFTOVER CHKPTSTD-RECORD LINES AND TAKES THE
+//*      NON-RESTART PATH. &RESTDD IS ALLOCATED DISP=MOD SO
+//*      STEP1 ALWAYS POSITIONS AT THE END OF WHATEVER IS
+//*      THERE REGARDLESS OF THE COBOL OPEN VERB THE DRIVER
+//*      USES -- WITHOUT STEP2, A CHECKPOINT WRITTEN DURING A
+//*      SUCCESSFUL RUN WOULD STILL BE SITTING IN &RESTDSN THE
+//*      NEXT TIME THIS JOB RUNS AND WOULD BE MISREAD AS A
+//*      RESTART OF THAT (ALREADY-FINISHED) RUN. STEP2 IS
+//*      SKIPPED BY DEFAULT MVS STEP-FLUSHING WHEN STEP1
+//*      ABENDS, AND BY ITS OWN COND= WHEN STEP1 ENDS WITH A
+//*      NONZERO RETURN CODE -- EITHER WAY &RESTDSN IS LEFT
+//*      INTACT FOR THE RESTART.
+//*************************************************************
+//STEP1    EXEC PGM=&PGM
+//STEPLIB  DD   DSN=&JOBLIB,DISP=SHR
+//&INDD    DD   DSN=&INDSN,DISP=SHR
+//&RESTDD  DD   DSN=&RESTDSN,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=110)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//STEP2    EXEC PGM=IDCAMS,COND=(0,LT,STEP1)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE &RESTDSN
+  SET MAXCC = 0
+/*
