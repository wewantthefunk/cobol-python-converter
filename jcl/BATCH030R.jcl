@@ -0,0 +1,11 @@
+//BATCH030 JOB (ACCTNO),'NIGHTLY DRIVER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*************************************************************
+//* SAMPLE JOB SHOWING BATCH030 RUN UNDER THE SHOP-WIDE
+//* CHECKPOINT/RESTART PROC. TO RESTART AFTER AN ABEND,
+//* RESUBMIT THIS SAME JOB WITH RESTART=STEP1 ON THE JOB CARD
+//* -- NO OTHER CHANGE IS NEEDED.
+//*************************************************************
+//RUN      EXEC CKPTRST,PGM=BATCH030,
+//             INDSN='SHOP.PROD.DRVINPUT',
+//             RESTDSN='SHOP.PROD.BATCH030.RESTART'
