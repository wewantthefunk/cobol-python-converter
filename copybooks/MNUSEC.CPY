@@ -0,0 +1,11 @@
+      *    Per-user menu entitlement file, keyed by MNUSEC-USERID.
+      *    Checked against SELECTI (MNUCPY.CPY) before a menu
+      *    selection is dispatched, so a user finds out they are not
+      *    entitled to an option on the menu itself instead of only
+      *    after the downstream transaction refuses them.
+       01  MNUSEC-RECORD.
+           05  MNUSEC-USERID           PIC  X(08).
+           05  MNUSEC-ALLOWED-SELECTIONS.
+               10  MNUSEC-SELECTION   OCCURS 40 TIMES
+                                       PIC  X(02).
+           05  MNUSEC-SELECTION-COUNT  PIC  9(02).
