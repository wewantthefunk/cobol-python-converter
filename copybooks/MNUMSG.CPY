@@ -0,0 +1,13 @@
+      *    Operations message-queue file. Operations pushes entries
+      *    here (maintenance windows, batch-delay notices, EOD
+      *    cutoff reminders) and the AMNMMNU menu transaction rotates
+      *    through active entries in MESSAGEO (MNUCPY.CPY) instead of
+      *    only ever showing one hardcoded static line.
+       01  MNUMSG-RECORD.
+           05  MNUMSG-SEQUENCE         PIC  9(04).
+           05  MNUMSG-TEXT             PIC  X(79).
+           05  MNUMSG-EFFECTIVE-DATE   PIC  9(08).
+           05  MNUMSG-EXPIRATION-DATE  PIC  9(08).
+           05  MNUMSG-ACTIVE-FLAG      PIC  X(01)   VALUE 'Y'.
+               88  MNUMSG-IS-ACTIVE                 VALUE 'Y'.
+               88  MNUMSG-IS-INACTIVE               VALUE 'N'.
