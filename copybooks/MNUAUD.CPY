@@ -0,0 +1,22 @@
+      *    Audit-trail record for the AMNMMNU menu transaction.
+      *    One record is written per AMNMMNUI submission (TERMI,
+      *    USERI, DATEI, TIMEI, SELECTI, and the AID key pressed) so
+      *    compliance reviews can answer "who accessed which
+      *    function and when" from a single file. Also used to log
+      *    PF-key-only submissions (PF1/PF3) and security events
+      *    (lockout, inactivity sign-off).
+       01  MNUAUD-RECORD.
+           05  MNUAUD-LOG-DATE         PIC  9(08).
+           05  MNUAUD-LOG-TIME         PIC  9(06).
+           05  MNUAUD-TERMID           PIC  X(04).
+           05  MNUAUD-USERID           PIC  X(08).
+           05  MNUAUD-AID              PIC  X(01).
+           05  MNUAUD-SELECTION        PIC  X(02).
+           05  MNUAUD-EVENT-TYPE       PIC  X(01).
+               88  MNUAUD-EVENT-SELECTION           VALUE 'S'.
+               88  MNUAUD-EVENT-PF-KEY               VALUE 'P'.
+               88  MNUAUD-EVENT-INVALID-SEL          VALUE 'I'.
+               88  MNUAUD-EVENT-LOCKOUT              VALUE 'L'.
+               88  MNUAUD-EVENT-TIMEOUT              VALUE 'T'.
+               88  MNUAUD-EVENT-REJECTED              VALUE 'R'.
+           05  MNUAUD-RESULT-CODE      PIC  X(01)   VALUE ' '.
