@@ -0,0 +1,11 @@
+      *    Known-error reference table, keyed by the same three fields
+      *    already present on ERR020W.CPY (ERR020W-ERROR plus
+      *    ERR020W-ERROR-PROGRAM plus ERR020W-ERROR-PARA). A match
+      *    carries forward the remediation hint from the last time a
+      *    recurring error happened instead of making whoever is on
+      *    call re-diagnose it from scratch.
+       01  ERRKNOWN-RECORD.
+           05  ERRKNOWN-ERROR              PIC X(12).
+           05  ERRKNOWN-ERROR-PROGRAM      PIC X(20).
+           05  ERRKNOWN-ERROR-PARA         PIC X(06).
+           05  ERRKNOWN-REMEDIATION-HINT   PIC X(40).
