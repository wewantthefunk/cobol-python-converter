@@ -0,0 +1,10 @@
+      *    Single-record reference table read by the date-conversion
+      *    service to resolve the 2-digit-year pivot used by
+      *    FORMAT-1-YYMMDD/FORMAT-2-YYMMDD windowing (see DATEAREA.CPY
+      *    W-PIVOT-YEAR-OVERRIDE). Maintained by operations so the
+      *    sliding window can move without a program change.
+       01  PIVOTYR-RECORD.
+           05  PIVOTYR-KEY             PIC  X(01)  VALUE 'P'.
+           05  PIVOTYR-CENTURY-BASE    PIC  9(04).
+           05  PIVOTYR-WINDOW-CUTOFF   PIC  9(02).
+           05  PIVOTYR-LAST-UPDATED    PIC  9(08).
