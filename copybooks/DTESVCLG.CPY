@@ -0,0 +1,15 @@
+      *    Daily audit-log record for the date-conversion service.
+      *    One record is appended per call against DATEAREA.CPY so
+      *    overnight CONVERT-RET-* failure clusters can be traced
+      *    back to the calling program and the specific input date.
+       01  DTESVCLG-RECORD.
+           05  DTESVCLG-LOG-DATE       PIC  9(08).
+           05  DTESVCLG-LOG-TIME       PIC  9(06).
+           05  DTESVCLG-CALLING-PROGRAM
+                                       PIC  X(08).
+           05  DTESVCLG-FUNCTION-CODE  PIC  X(01).
+           05  DTESVCLG-FORMAT-1       PIC  X(02).
+           05  DTESVCLG-FORMAT-2       PIC  X(02).
+           05  DTESVCLG-INPUT-DATE     PIC  X(10).
+           05  DTESVCLG-OUTPUT-DATE    PIC  X(10).
+           05  DTESVCLG-RETURN-CODE    PIC S9(09)  COMP-5.
