@@ -0,0 +1,12 @@
+      *    Translation table mapping a 2-byte VSAM/QSAM file-status
+      *    code (see HELLOW32's FILE-STATUS PIC 9(2) field) to a
+      *    plain-English operator message and a recommended action, so
+      *    whoever is on overnight support does not have to look the
+      *    code up in a manual every time a job stops on a file error.
+       01  FILESTAT-RECORD.
+           05  FILESTAT-CODE               PIC X(02).
+           05  FILESTAT-MESSAGE            PIC X(40).
+           05  FILESTAT-ACTION             PIC X(30).
+           05  FILESTAT-IS-TRANSIENT       PIC X(01).
+               88  FILESTAT-TRANSIENT              VALUE 'Y'.
+               88  FILESTAT-NOT-TRANSIENT          VALUE 'N'.
