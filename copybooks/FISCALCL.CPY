@@ -0,0 +1,14 @@
+      *    Fiscal calendar reference file. Maps a calendar date to
+      *    our fiscal year/period/week so FUNC-CONV-TO-FISCAL-PERIOD
+      *    (see DATEAREA.CPY) can answer month-end/quarter-end close
+      *    questions without Finance re-keying a spreadsheet mapping
+      *    into every closing report.
+       01  FISCALCL-RECORD.
+           05  FISCALCL-CALENDAR-DATE  PIC  9(08).
+           05  FISCALCL-FISCAL-YEAR    PIC  9(04).
+           05  FISCALCL-FISCAL-PERIOD  PIC  9(02).
+           05  FISCALCL-FISCAL-WEEK    PIC  9(02).
+           05  FISCALCL-PERIOD-END-FLAG
+                                       PIC  X(01).
+               88  FISCALCL-IS-PERIOD-END           VALUE 'Y'.
+               88  FISCALCL-NOT-PERIOD-END          VALUE 'N'.
