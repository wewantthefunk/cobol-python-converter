@@ -0,0 +1,9 @@
+      *    Job-performance history record. One line is appended per
+      *    run so "has this job been getting slower" can be answered
+      *    from a file instead of hand-collecting job-log timestamps.
+       01  JOBTREND-RECORD.
+           05  JOBTREND-JOB-NAME           PIC X(08).
+           05  JOBTREND-RUN-DATE           PIC 9(08).
+           05  JOBTREND-ELAPSED-SECONDS    PIC 9(05) COMP-5.
+           05  JOBTREND-RECORDS-PROCESSED  PIC 9(09) COMP-5.
+           05  JOBTREND-RECORDS-PER-SECOND PIC 9(07) COMP-5.
