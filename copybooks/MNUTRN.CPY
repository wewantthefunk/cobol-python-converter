@@ -0,0 +1,11 @@
+      *    Menu-to-transaction dispatch table, keyed by MNUTRN-SELECT
+      *    (matches SELECTI in MNUCPY.CPY). Lets operations add,
+      *    retire, or re-point a menu option to a different
+      *    downstream transaction without a program change.
+       01  MNUTRN-RECORD.
+           05  MNUTRN-SELECT           PIC  X(02).
+           05  MNUTRN-TRANSID          PIC  X(04).
+           05  MNUTRN-DESCRIPTION      PIC  X(30).
+           05  MNUTRN-ACTIVE-FLAG      PIC  X(01)   VALUE 'Y'.
+               88  MNUTRN-IS-ACTIVE                 VALUE 'Y'.
+               88  MNUTRN-IS-RETIRED                VALUE 'N'.
