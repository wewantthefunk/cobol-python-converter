@@ -25,11 +25,21 @@
            02  FILLER REDEFINES USERF.
              03 USERA    PICTURE X.
            02  USERI  PIC X(8).
+           02  LASTLOGL    COMP  PIC  S9(4).
+           02  LASTLOGF    PICTURE X.
+           02  FILLER REDEFINES LASTLOGF.
+             03 LASTLOGA    PICTURE X.
+           02  LASTLOGI  PIC X(12).
+           02  LASTSELL    COMP  PIC  S9(4).
+           02  LASTSELF    PICTURE X.
+           02  FILLER REDEFINES LASTSELF.
+             03 LASTSELA    PICTURE X.
+           02  LASTSELI  PIC X(2).
            02  SELECTL    COMP  PIC  S9(4).
            02  SELECTF    PICTURE X.
            02  FILLER REDEFINES SELECTF.
              03 SELECTA    PICTURE X.
-           02  SELECTI  PIC X.
+           02  SELECTI  PIC X(2).
            02  MESSAGEL    COMP  PIC  S9(4).
            02  MESSAGEF    PICTURE X.
            02  FILLER REDEFINES MESSAGEF.
@@ -48,6 +58,10 @@
            02  FILLER PICTURE X(3).
            02  USERO  PIC X(8).
            02  FILLER PICTURE X(3).
-           02  SELECTO PIC X.
+           02  LASTLOGO  PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  LASTSELO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  SELECTO PIC X(2).
            02  FILLER PICTURE X(3).
            02  MESSAGEO  PIC X(79).
