@@ -0,0 +1,12 @@
+      *    Shop holiday-calendar file record. Keyed by HOLCAL-DATE
+      *    (CCYYMMDD). Read by the date-conversion service to back
+      *    FUNC-CALC-BUSINESS-DAYS-BETWEEN and the holiday flag set
+      *    by FUNC-CONV-TO-DAY-OF-WEEK (see DATEAREA.CPY).
+       01  HOLCAL-RECORD.
+           05  HOLCAL-DATE             PIC  9(08).
+           05  HOLCAL-DESCRIPTION      PIC  X(20).
+           05  HOLCAL-HOLIDAY-TYPE     PIC  X(01).
+               88  HOLCAL-TYPE-COMPANY             VALUE 'C'.
+               88  HOLCAL-TYPE-BANK                 VALUE 'B'.
+               88  HOLCAL-TYPE-FEDERAL              VALUE 'F'.
+           05  HOLCAL-OBSERVED-DATE    PIC  9(08).
