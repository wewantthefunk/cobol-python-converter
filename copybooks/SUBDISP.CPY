@@ -0,0 +1,9 @@
+      *    Subroutine-name dispatch table. Keyed by a short function
+      *    code so operations can re-point which module actually
+      *    handles a function (e.g. to a patched or temporary
+      *    version) by changing a table entry instead of finding and
+      *    relinking every hardcoded CALL 'HELLOW20'-style caller.
+       01  SUBDISP-RECORD.
+           05  SUBDISP-FUNCTION-CODE       PIC X(04).
+           05  SUBDISP-MODULE-NAME         PIC X(08).
+           05  SUBDISP-DESCRIPTION         PIC X(30).
