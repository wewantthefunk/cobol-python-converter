@@ -0,0 +1,20 @@
+      *    Per-terminal/per-user activity file for the AMNMMNU menu
+      *    transaction. Keyed by MNUACT-TERMID. Backs the last-login
+      *    / last-selection display (LASTLOGI/LASTSELI in MNUCPY.CPY),
+      *    the session inactivity timeout, and the consecutive
+      *    invalid-selection lockout counter.
+       01  MNUACT-RECORD.
+           05  MNUACT-TERMID           PIC  X(04).
+           05  MNUACT-USERID           PIC  X(08).
+           05  MNUACT-LAST-LOGIN-TS    PIC  X(12).
+           05  MNUACT-LAST-SELECTION   PIC  X(02).
+           05  MNUACT-LAST-ACTIVITY-TS PIC  X(12).
+           05  MNUACT-INACTIVITY-LIMIT PIC  9(03)   VALUE 015.
+           05  MNUACT-INVALID-SEL-COUNT
+                                       PIC  9(02)   VALUE ZERO.
+           05  MNUACT-LOCKOUT-THRESHOLD
+                                       PIC  9(02)   VALUE 05.
+           05  MNUACT-TERMINAL-STATUS  PIC  X(01)   VALUE 'A'.
+               88  MNUACT-STATUS-ACTIVE             VALUE 'A'.
+               88  MNUACT-STATUS-SIGNED-OFF         VALUE 'S'.
+               88  MNUACT-STATUS-SUSPENDED          VALUE 'L'.
