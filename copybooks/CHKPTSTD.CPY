@@ -0,0 +1,29 @@
+      *    Shop-wide standard checkpoint/restart record. Combines the
+      *    self-describing "LABEL=value" structured-message approach
+      *    ERR020W.CPY uses for error text with the checkpoint idea
+      *    demonstrated by the HELLOW25-based batch driver (BATCH030),
+      *    so every batch job in the shop writes and restarts from the
+      *    same layout instead of each driver inventing its own
+      *    bespoke checkpoint format. Operations runs one restart
+      *    procedure (see jcl/CKPTRST.proc) regardless of which job
+      *    abended.
+       01  CHKPTSTD-RECORD.
+           02  CHKPTSTD-CHECKPOINT-MESSAGE.
+               05  FILLER                     PIC X(04) VALUE 'JOB='.
+               05  CHKPTSTD-JOB-NAME          PIC X(08).
+               05  FILLER                     PIC X(06) VALUE ';STEP='.
+               05  CHKPTSTD-STEP-NAME         PIC X(08).
+               05  FILLER                     PIC X(07) VALUE ';CKCNT='.
+               05  CHKPTSTD-LAST-RECORD-COUNT PIC 9(09).
+               05  FILLER                     PIC X(05) VALUE ';KEY='.
+               05  CHKPTSTD-LAST-KEY-PROCESSED
+                                             PIC X(17).
+               05  FILLER                     PIC X(05) VALUE ';PRC='.
+               05  CHKPTSTD-LAST-PROCESSED-COUNT
+                                             PIC 9(09).
+               05  FILLER                     PIC X(05) VALUE ';REJ='.
+               05  CHKPTSTD-LAST-REJECTED-COUNT
+                                             PIC 9(09).
+               05  FILLER                     PIC X(04) VALUE ';TS='.
+               05  CHKPTSTD-CHECKPOINT-DATE   PIC 9(08).
+               05  CHKPTSTD-CHECKPOINT-TIME   PIC 9(06).
