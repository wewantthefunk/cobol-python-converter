@@ -1,12 +1,31 @@
        01  ERR020W.
            02  ERR020W-ERROR-MESSAGE.
+               05  FILLER                     PIC X(03) VALUE 'TS='.
+               05  ERR020W-TIMESTAMP          PIC X(14).
+               05  FILLER                     PIC X(05) VALUE ';SEV='.
+               05  ERR020W-SEVERITY           PIC X(01).
+                   88  ERR020W-SEVERITY-INFO           VALUE 'I'.
+                   88  ERR020W-SEVERITY-WARNING        VALUE 'W'.
+                   88  ERR020W-SEVERITY-FATAL          VALUE 'F'.
+               05  FILLER                     PIC X(01) VALUE SPACES.
                05  ERR020W-ERROR              PIC X(12).
                05  FILLER                     PIC X(06) VALUE 'ERROR('.
                05  ERR020W-RESPONSE-CODE      PIC 9(08).
                05  FILLER                     PIC X(07) VALUE ');PROG='.
-               05  ERR020W-ERROR-PROGRAM      PIC X(09).
+               05  ERR020W-ERROR-PROGRAM      PIC X(20).
                05  FILLER                     PIC X(06) VALUE ';PARA='.
                05  ERR020W-ERROR-PARA         PIC X(06).
                05  ERR020W-ERROR-LITERAL      PIC X(08).
                05  FILLER                     PIC X(01) VALUE SPACES.
-               05  ERR020W-ERROR-VALUE        PIC X(08).
\ No newline at end of file
+               05  ERR020W-ERROR-VALUE        PIC X(30).
+               05  FILLER                     PIC X(07) VALUE ';RETRY='.
+               05  ERR020W-RETRY-COUNT        PIC 9(02) VALUE ZERO.
+               05  FILLER                     PIC X(01) VALUE SPACES.
+               05  ERR020W-REMEDIATION-HINT   PIC X(40).
+
+      *    Fields below are carried alongside the formatted message but
+      *    are not part of it -- they control the common error-handling
+      *    routine's behavior rather than being displayed verbatim.
+           02  ERR020W-MAX-RETRIES            PIC 9(02)   VALUE 03.
+           02  ERR020W-RETRIES-EXHAUSTED-SW   PIC X(01)   VALUE 'N'.
+               88  ERR020W-RETRIES-EXHAUSTED            VALUE 'Y'.
