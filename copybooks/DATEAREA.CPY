@@ -4,10 +4,12 @@
                88  FUNC-ADJUST-THE-DATE            VALUE '1'.
                88  FUNC-CALC-DAYS-BETWEEN          VALUE '2'.
                88  FUNC-CONV-TO-DAY-OF-WEEK        VALUE '3'.
+               88  FUNC-CALC-BUSINESS-DAYS-BETWEEN VALUE '4'.
                88  FUNC-CONV-SYSTEM-DATE           VALUE '5'.
                88  FUNC-ADJUST-YYMMM               VALUE '6'.
                88  FUNC-VERIFY-THE-DATE            VALUE '7'.
-      
+               88  FUNC-CONV-TO-FISCAL-PERIOD      VALUE '8'.
+
            05  W-FORMAT-AND-DATE-1.
                10  W-FORMAT-1          PIC  X(02).
                    88  FORMAT-1-YYDDD              VALUE ZERO.
@@ -20,50 +22,61 @@
                    88  FORMAT-1-0YYYYMMDD-PACKED   VALUE '14'.
                    88  FORMAT-1-YYMMDD             VALUE '20'.
                    88  FORMAT-1-YYYYMMDD           VALUE '21'.
+                   88  FORMAT-1-YYYYMMDD-ISO       VALUE '22'.
                    88  FORMAT-1-REL-MEDICARE       VALUE '80'.
-      
+
                10  W-DATE-1            PIC  X(10).
                10  REDEFINES W-DATE-1.
                    15  W-DATE-1-5      PIC  X(05).
                    15  W-DATE-1-5N     REDEFINES W-DATE-1-5
                                        PIC  9(05).
                    15                  PIC  X(05).
-      
+
                10  REDEFINES W-DATE-1.
                    15  W-DATE-1-6      PIC  X(06).
                    15  W-DATE-1-6N     REDEFINES W-DATE-1-6
                                        PIC  9(06).
                    15                  PIC  X(04).
-      
+
                10  W-DATE-1-7BYTES     REDEFINES W-DATE-1.
                    15  W-DATE-1-7      PIC  X(07).
                    15                  PIC  X(03).
-      
+
                10  W-DATE-1-8BYTES     REDEFINES W-DATE-1.
                    15  W-DATE-1-8      PIC  X(08).
                    15  W-DATE-1-8N     REDEFINES W-DATE-1-8
                                        PIC  9(08).
                    15                  PIC  X(02).
-      
+
                10  REDEFINES W-DATE-1.
                    15  W-DATE-1-10     PIC  X(10).
-      
+
+      *        FORMAT-1-YYYYMMDD-ISO ('22') renders into this same
+      *        10-byte area as YYYY-MM-DD, which is also the literal
+      *        external form DB2 expects for a DATE column -- the
+      *        REDEFINES below just gives that shared layout a name
+      *        VSAM-to-DB2 migration callers can code against.
+               10  W-DATE-1-DB2-EXTERNAL
+                                       REDEFINES W-DATE-1.
+                   15  W-DATE-1-DB2-EXT
+                                       PIC  X(10).
+
                10  REDEFINES W-DATE-1.
                    15  W-DATE-1-PJ-FILL
                                        PIC  X(01).
                    15  W-DATE-1-PJ-7   PIC S9(07)  COMP-3.
                    15                  PIC  X(05).
-      
+
                10  REDEFINES W-DATE-1.
                    15                  PIC  X(01).
                    15  W-DATE-1-FW     PIC S9(09)  COMP-5.
                    15                  PIC  X(05).
-      
+
                10  REDEFINES W-DATE-1.
                    15  W-DATE-1-5-PACKED
                                        PIC S9(09)  COMP-3.
                    15                  PIC  X(05).
-      
+
            05  W-FORMAT-AND-DATE-2.
                10  W-FORMAT-2          PIC  X(02).
                    88  FORMAT-2-YYYYDDD            VALUE '05'.
@@ -75,59 +88,99 @@
                    88  FORMAT-2-0YYYYMMDD-PACKED   VALUE '14'.
                    88  FORMAT-2-YYMMDD             VALUE '20'.
                    88  FORMAT-2-YYYYMMDD           VALUE '21'.
+                   88  FORMAT-2-YYYYMMDD-ISO       VALUE '22'.
                    88  FORMAT-2-REL-MEDICARE       VALUE '80'.
-      
+
                10  W-DATE-2            PIC  X(10).
                10  REDEFINES W-DATE-2.
                    15  W-DATE-2-6      PIC  X(06).
                    15  W-DATE-2-6N     REDEFINES W-DATE-2-6
                                        PIC  9(06).
                    15                  PIC  X(04).
-      
+
                10  REDEFINES W-DATE-2.
                    15  W-DATE-2-7      PIC  X(07).
                    15  W-DATE-2-7N     REDEFINES W-DATE-2-7
                                        PIC  9(07).
                    15                  PIC  X(03).
-      
+
                10  W-DATE-2-8BYTES     REDEFINES W-DATE-2.
                    15  W-DATE-2-8      PIC  X(08).
                    15  W-DATE-2-8N     REDEFINES W-DATE-2-8
                                        PIC  9(08).
                    15                  PIC  X(02).
-      
+
                10  REDEFINES W-DATE-2.
                    15  W-DATE-2-10     PIC  X(10).
-      
+
+      *        See W-DATE-1-DB2-EXTERNAL above -- same rationale.
+               10  W-DATE-2-DB2-EXTERNAL
+                                       REDEFINES W-DATE-2.
+                   15  W-DATE-2-DB2-EXT
+                                       PIC  X(10).
+
                10  W-DATE-2-PJULIAN-7  REDEFINES W-DATE-2.
                    15                  PIC  X(01).
                    15  W-DATE-2-PJ-7   PIC S9(07)  COMP-3.
                    15                  PIC  X(05).
-      
+
                10  REDEFINES W-DATE-2.
                    15                  PIC  X(03).
                    15  W-DATE-2-HALFWORD
                                        PIC S9(04)  COMP-5.
                    15                  PIC  X(05).
-      
+
                10  REDEFINES W-DATE-2.
                    15                  PIC  X(01).
                    15  W-DATE-2-FULLWORD
                                        PIC S9(09)  COMP-5.
                    15                  PIC  X(05).
-      
+
                10  REDEFINES W-DATE-2.
                    15  W-DATE-2-5-PACKED
                                        PIC S9(09)  COMP-3.
                    15                  PIC  X(05).
-      
+
            05  W-NUMBER-FIELD          PIC S9(05)  COMP-3.
-      
+
+      *    Populated when FUNC-CALC-BUSINESS-DAYS-BETWEEN runs;
+      *    excludes Saturdays, Sundays, and any date matched against
+      *    the HOLCAL holiday-calendar file (see HOLCAL.CPY).
+           05  W-BUSINESS-DAY-COUNT    PIC S9(05)  COMP-3.
+
+      *    Populated when FUNC-CONV-TO-FISCAL-PERIOD runs against
+      *    W-DATE-1; fiscal calendar mapping is maintained in the
+      *    FISCALCL reference file, not hardcoded here.
+           05  W-FISCAL-PERIOD-DATA.
+               10  W-FISCAL-YEAR       PIC  9(04).
+               10  W-FISCAL-PERIOD     PIC  9(02).
+               10  W-FISCAL-WEEK       PIC  9(02).
+
+      *    Set by FUNC-CONV-TO-DAY-OF-WEEK whenever the converted
+      *    date also matches an entry on the HOLCAL holiday-calendar
+      *    file, so schedulers get the weekday and the holiday flag
+      *    from a single call instead of a second lookup.
+           05  W-HOLIDAY-FLAG          PIC  X(01).
+               88  DATE-IS-HOLIDAY                 VALUE 'Y'.
+               88  DATE-IS-NOT-HOLIDAY             VALUE 'N'.
+
+      *    Optional per-call override of the 2-digit-year pivot used
+      *    by FORMAT-1-YYMMDD/FORMAT-2-YYMMDD windowing. ZERO (the
+      *    default) tells the service to use the shop-standard pivot
+      *    year maintained on the PIVOTYR reference file (see
+      *    PIVOTYR.CPY) so operations can slide the window without a
+      *    program change; a non-zero value here overrides it for
+      *    this call only.
+           05  W-PIVOT-YEAR-OVERRIDE   PIC  9(02)  VALUE ZERO.
+               88  PIVOT-YEAR-USE-SHOP-DEFAULT     VALUE ZERO.
+
            05  W-RETURN-CODE           PIC S9(09)  COMP-5.
                88  CONVERT-RET-GOOD                VALUE ZERO.
                88  CONVERT-RET-BAD-DAY-OR-FMT      VALUE +4.
+               88  CONVERT-RET-BAD-LEAP-DAY        VALUE +20.
                88  CONVERT-RET-BAD-MTH-OR-FMT      VALUE +8.
                88  CONVERT-RET-BAD-FORMAT          VALUE +12.
                88  CONVERT-RET-BAD-FUNCTION        VALUE +16.
+               88  CONVERT-RET-HOLIDAY-DATE        VALUE +24.
                88  CONVERT-RET-BAD-RANGE-INP       VALUE +28.
                88  CONVERT-RET-BAD-BINARY-LARGE    VALUE +32.
