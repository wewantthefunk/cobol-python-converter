@@ -0,0 +1,30 @@
+      *    Customer record migration layout, following the REDEFINES
+      *    pattern HELLOWO5 demonstrates (WORLD-STRING vs.
+      *    WORLD-STRING-2 over the same storage). CUSTREC-TYPE tells a
+      *    reader which view to use, so both the legacy layout and the
+      *    new layout finance needs can coexist on the same file while
+      *    readers are converted one at a time instead of in a single
+      *    flag-day release. CUSTREC-CHECKSUM sits outside the
+      *    REDEFINES and is stamped over the 30-byte name area by
+      *    whichever view last wrote the record -- it is how a reader
+      *    can tell the name bytes were last rewritten consistently
+      *    with whatever is in them now, rather than a cross-view
+      *    comparison of fields (like the balance) that are deliberately
+      *    aliased to the same bytes under both views and so can never
+      *    disagree with themselves.
+       01  CUSTREC-RECORD.
+           05  CUSTREC-TYPE                PIC X(01).
+               88  CUSTREC-TYPE-LEGACY              VALUE 'L'.
+               88  CUSTREC-TYPE-FINANCE              VALUE 'F'.
+           05  CUSTREC-CUSTOMER-ID         PIC X(08).
+           05  CUSTREC-CHECKSUM            PIC 9(05).
+           05  CUSTREC-LEGACY-VIEW.
+               10  CUSTREC-LEGACY-NAME      PIC X(30).
+               10  CUSTREC-LEGACY-BALANCE   PIC S9(09)V99 COMP-3.
+               10  FILLER                  PIC X(11).
+           05  CUSTREC-FINANCE-VIEW REDEFINES CUSTREC-LEGACY-VIEW.
+               10  CUSTREC-FIN-LAST-NAME    PIC X(20).
+               10  CUSTREC-FIN-FIRST-NAME   PIC X(10).
+               10  CUSTREC-FIN-BALANCE      PIC S9(09)V99 COMP-3.
+               10  CUSTREC-FIN-RISK-SCORE   PIC 9(03).
+               10  FILLER                  PIC X(08).
