@@ -0,0 +1,12 @@
+      *    Per-user favorites/ordering preference file for the
+      *    AMNMMNU menu, keyed by MNUFAV-USERID. Lets a user's
+      *    frequently-used options surface first instead of
+      *    everyone scrolling the same fixed MNUTRN-ordered list.
+       01  MNUFAV-RECORD.
+           05  MNUFAV-USERID           PIC  X(08).
+           05  MNUFAV-ENTRIES.
+               10  MNUFAV-ENTRY  OCCURS 10 TIMES
+                                       INDEXED BY MNUFAV-IDX.
+                   15  MNUFAV-SELECT   PIC  X(02).
+                   15  MNUFAV-RANK     PIC  9(02).
+           05  MNUFAV-ENTRY-COUNT      PIC  9(02).
