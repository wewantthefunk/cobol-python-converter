@@ -14,5 +14,5 @@
 
            MOVE 'HELLOW20' TO PASSED-VARIABLE.
 
-           STOP RUN.
+           GOBACK.
 
