@@ -0,0 +1,563 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MNUMNU01.
+       AUTHOR. CHRISTIAN STRAMA.
+
+      *    Reference implementation of the AMNMMNU main-menu
+      *    transaction logic built on MNUCPY.CPY: table-driven
+      *    dispatch (MNUTRN), role entitlement checking (MNUSEC),
+      *    consecutive-invalid-selection lockout (MNUACT), session
+      *    inactivity timeout (MNUACT), a rotating operations banner
+      *    (MNUMSG), last-login/last-selection tracking (MNUACT),
+      *    personalized favorites ordering (MNUFAV), and a full audit
+      *    trail of every submission including PF-key-only ones
+      *    (MNUAUD). The small reference files are loaded into
+      *    tables once at start-of-day, updated in memory as
+      *    submissions are processed, and rewritten at end of job --
+      *    the same read-master/update/write-new-master pattern this
+      *    shop already uses for files too small to justify VSAM.
+      *    Written as a driver over a file of simulated AMNMMNUI
+      *    submissions so the dispatch/security logic can be
+      *    exercised without requiring a live CICS region.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBMISSION-FILE   ASSIGN TO "MNUSUBM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MNUSEC-FILE       ASSIGN TO "MNUSECF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MNUACT-IN-FILE    ASSIGN TO "MNUACTI"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MNUACT-OUT-FILE   ASSIGN TO "MNUACTO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MNUTRN-FILE       ASSIGN TO "MNUTRNF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MNUFAV-FILE       ASSIGN TO "MNUFAVF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MNUMSG-FILE       ASSIGN TO "MNUMSGF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MNUAUD-FILE       ASSIGN TO "MNUAUDF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUBMISSION-FILE.
+       01  SUBMISSION-RECORD.
+           05  SUB-TERMID              PIC X(04).
+           05  SUB-USERID              PIC X(08).
+           05  SUB-DATE                PIC X(10).
+           05  SUB-TIME                PIC X(08).
+           05  SUB-AID                 PIC X(01).
+           05  SUB-SELECT              PIC X(02).
+
+       FD  MNUSEC-FILE.
+       01  MNUSEC-FILE-RECORD          PIC X(90).
+
+       FD  MNUACT-IN-FILE.
+       01  MNUACT-IN-RECORD            PIC X(46).
+
+       FD  MNUACT-OUT-FILE.
+       01  MNUACT-OUT-RECORD           PIC X(46).
+
+       FD  MNUTRN-FILE.
+       01  MNUTRN-FILE-RECORD          PIC X(37).
+
+       FD  MNUFAV-FILE.
+       01  MNUFAV-FILE-RECORD          PIC X(50).
+
+       FD  MNUMSG-FILE.
+       01  MNUMSG-FILE-RECORD          PIC X(100).
+
+       FD  MNUAUD-FILE.
+       01  MNUAUD-OUT-LINE             PIC X(31).
+
+       WORKING-STORAGE SECTION.
+       COPY MNUCPY.
+       COPY MNUAUD.
+
+       01  WS-EOF-SWITCH                PIC X       VALUE 'N'.
+           88  END-OF-SUBMISSIONS                   VALUE 'Y'.
+       01  WS-TABLE-EOF                 PIC X       VALUE 'N'.
+           88  END-OF-TABLE                         VALUE 'Y'.
+
+      *    AID is not a field BMS places in the symbolic map -- it
+      *    comes back from EIBAID on a real RECEIVE MAP. This program
+      *    stands in for that (it drives off a file of simulated
+      *    AMNMMNUI submissions instead of a live CICS region), so the
+      *    captured AID value is held here rather than as a field
+      *    tacked onto MNUCPY.CPY's AMNMMNUI/AMNMMNUO layout.
+       01  WS-AIDI                      PIC X.
+           88  AID-ENTER                            VALUE X'7D'.
+           88  AID-CLEAR                            VALUE X'6D'.
+           88  AID-PF1                              VALUE X'F1'.
+           88  AID-PF3                              VALUE X'F3'.
+
+      *    In-memory copies of the small reference/state tables.
+      *    Each OCCURS entry is COPYed from its MNUSEC.CPY/MNUACT.CPY/
+      *    MNUTRN.CPY/MNUFAV.CPY/MNUMSG.CPY single-record layout via
+      *    REPLACING, which drops that copybook's 01-level header and
+      *    shifts its child levels down under the table entry, so a
+      *    future change to a reference file's layout only has to be
+      *    made in the one copybook.
+       01  WS-MNUSEC-TABLE.
+           05  WS-MNUSEC-COUNT          PIC 9(03)   VALUE ZERO.
+           05  MNUSEC-RECORD OCCURS 50 TIMES.
+               COPY MNUSEC REPLACING
+                   ==01  MNUSEC-RECORD.== BY ==  ==
+                   ==05  == BY ==10  ==
+                   ==10  == BY ==15  ==.
+
+       01  WS-MNUACT-TABLE.
+           05  WS-MNUACT-COUNT          PIC 9(03)   VALUE ZERO.
+           05  MNUACT-RECORD OCCURS 50 TIMES.
+               COPY MNUACT REPLACING
+                   ==01  MNUACT-RECORD.== BY ==  ==
+                   ==05  == BY ==10  ==.
+
+       01  WS-MNUTRN-TABLE.
+           05  WS-MNUTRN-COUNT          PIC 9(03)   VALUE ZERO.
+           05  MNUTRN-RECORD OCCURS 50 TIMES.
+               COPY MNUTRN REPLACING
+                   ==01  MNUTRN-RECORD.== BY ==  ==
+                   ==05  == BY ==10  ==.
+
+       01  WS-MNUFAV-TABLE.
+           05  WS-MNUFAV-COUNT          PIC 9(03)   VALUE ZERO.
+           05  MNUFAV-RECORD OCCURS 50 TIMES.
+               COPY MNUFAV REPLACING
+                   ==01  MNUFAV-RECORD.== BY ==  ==
+                   ==05  == BY ==10  ==
+                   ==10  == BY ==15  ==
+                   ==15  == BY ==20  ==.
+
+       01  WS-MNUMSG-TABLE.
+           05  WS-MNUMSG-COUNT          PIC 9(03)   VALUE ZERO.
+           05  MNUMSG-RECORD OCCURS 50 TIMES.
+               COPY MNUMSG REPLACING
+                   ==01  MNUMSG-RECORD.== BY ==  ==
+                   ==05  == BY ==10  ==.
+
+       01  WS-LAST-BANNER-SEQ           PIC 9(03)   VALUE ZERO.
+       01  WS-USER-IS-ENTITLED          PIC X       VALUE 'N'.
+           88  WS-ENTITLED                          VALUE 'Y'.
+       01  WS-ACT-IDX                   PIC 9(03).
+       01  WS-SEC-IDX                   PIC 9(03).
+       01  WS-TRN-IDX                   PIC 9(03).
+       01  WS-MSG-IDX                   PIC 9(03).
+       01  WS-SEL-IDX                   PIC 9(03).
+       01  WS-FAV-IDX                   PIC 9(03).
+       01  WS-CURR-HOUR                 PIC 9(02).
+       01  WS-CURR-MIN                  PIC 9(02).
+       01  WS-LAST-HOUR                 PIC 9(02).
+       01  WS-LAST-MIN                  PIC 9(02).
+       01  WS-CURR-TOTAL-MIN            PIC S9(05).
+       01  WS-LAST-TOTAL-MIN            PIC S9(05).
+       01  WS-MINUTES-IDLE              PIC S9(05).
+       01  WS-AUD-DATE-WORK              PIC 9(08).
+       01  WS-AUD-TIME-WORK              PIC 9(06).
+       01  WS-TODAY-DATE                 PIC 9(08).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SUBMISSION UNTIL END-OF-SUBMISSIONS
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-MNUSEC-TABLE
+           PERFORM 1200-LOAD-MNUACT-TABLE
+           PERFORM 1300-LOAD-MNUTRN-TABLE
+           PERFORM 1400-LOAD-MNUFAV-TABLE
+           PERFORM 1500-LOAD-MNUMSG-TABLE
+           OPEN INPUT  SUBMISSION-FILE
+           OPEN EXTEND MNUAUD-FILE
+           PERFORM 2900-READ-SUBMISSION.
+
+       1100-LOAD-MNUSEC-TABLE.
+           OPEN INPUT MNUSEC-FILE
+           MOVE 'N' TO WS-TABLE-EOF
+           PERFORM 1110-READ-MNUSEC UNTIL END-OF-TABLE
+           CLOSE MNUSEC-FILE.
+
+       1110-READ-MNUSEC.
+           READ MNUSEC-FILE
+               AT END
+                   SET END-OF-TABLE TO TRUE
+               NOT AT END
+                   IF WS-MNUSEC-COUNT >= 50
+                       DISPLAY '*** MNUSEC-FILE HAS MORE THAN 50'
+                           ' ENTRIES -- REMAINDER NOT LOADED ***'
+                       SET END-OF-TABLE TO TRUE
+                   ELSE
+                       ADD 1 TO WS-MNUSEC-COUNT
+                       MOVE MNUSEC-FILE-RECORD
+                           TO MNUSEC-RECORD(WS-MNUSEC-COUNT)
+                   END-IF
+           END-READ.
+
+       1200-LOAD-MNUACT-TABLE.
+           OPEN INPUT MNUACT-IN-FILE
+           MOVE 'N' TO WS-TABLE-EOF
+           PERFORM 1210-READ-MNUACT UNTIL END-OF-TABLE
+           CLOSE MNUACT-IN-FILE.
+
+       1210-READ-MNUACT.
+           READ MNUACT-IN-FILE
+               AT END
+                   SET END-OF-TABLE TO TRUE
+               NOT AT END
+                   IF WS-MNUACT-COUNT >= 50
+                       DISPLAY '*** MNUACT-IN-FILE HAS MORE THAN 50'
+                           ' ENTRIES -- REMAINDER NOT LOADED ***'
+                       SET END-OF-TABLE TO TRUE
+                   ELSE
+                       ADD 1 TO WS-MNUACT-COUNT
+                       MOVE MNUACT-IN-RECORD
+                           TO MNUACT-RECORD(WS-MNUACT-COUNT)
+                   END-IF
+           END-READ.
+
+       1300-LOAD-MNUTRN-TABLE.
+           OPEN INPUT MNUTRN-FILE
+           MOVE 'N' TO WS-TABLE-EOF
+           PERFORM 1310-READ-MNUTRN UNTIL END-OF-TABLE
+           CLOSE MNUTRN-FILE.
+
+       1310-READ-MNUTRN.
+           READ MNUTRN-FILE
+               AT END
+                   SET END-OF-TABLE TO TRUE
+               NOT AT END
+                   IF WS-MNUTRN-COUNT >= 50
+                       DISPLAY '*** MNUTRN-FILE HAS MORE THAN 50'
+                           ' ENTRIES -- REMAINDER NOT LOADED ***'
+                       SET END-OF-TABLE TO TRUE
+                   ELSE
+                       ADD 1 TO WS-MNUTRN-COUNT
+                       MOVE MNUTRN-FILE-RECORD
+                           TO MNUTRN-RECORD(WS-MNUTRN-COUNT)
+                   END-IF
+           END-READ.
+
+       1400-LOAD-MNUFAV-TABLE.
+           OPEN INPUT MNUFAV-FILE
+           MOVE 'N' TO WS-TABLE-EOF
+           PERFORM 1410-READ-MNUFAV UNTIL END-OF-TABLE
+           CLOSE MNUFAV-FILE.
+
+       1410-READ-MNUFAV.
+           READ MNUFAV-FILE
+               AT END
+                   SET END-OF-TABLE TO TRUE
+               NOT AT END
+                   IF WS-MNUFAV-COUNT >= 50
+                       DISPLAY '*** MNUFAV-FILE HAS MORE THAN 50'
+                           ' ENTRIES -- REMAINDER NOT LOADED ***'
+                       SET END-OF-TABLE TO TRUE
+                   ELSE
+                       ADD 1 TO WS-MNUFAV-COUNT
+                       MOVE MNUFAV-FILE-RECORD
+                           TO MNUFAV-RECORD(WS-MNUFAV-COUNT)
+                   END-IF
+           END-READ.
+
+       1500-LOAD-MNUMSG-TABLE.
+           OPEN INPUT MNUMSG-FILE
+           MOVE 'N' TO WS-TABLE-EOF
+           PERFORM 1510-READ-MNUMSG UNTIL END-OF-TABLE
+           CLOSE MNUMSG-FILE.
+
+       1510-READ-MNUMSG.
+           READ MNUMSG-FILE
+               AT END
+                   SET END-OF-TABLE TO TRUE
+               NOT AT END
+                   IF WS-MNUMSG-COUNT >= 50
+                       DISPLAY '*** MNUMSG-FILE HAS MORE THAN 50'
+                           ' ENTRIES -- REMAINDER NOT LOADED ***'
+                       SET END-OF-TABLE TO TRUE
+                   ELSE
+                       ADD 1 TO WS-MNUMSG-COUNT
+                       MOVE MNUMSG-FILE-RECORD
+                           TO MNUMSG-RECORD(WS-MNUMSG-COUNT)
+                   END-IF
+           END-READ.
+
+       2000-PROCESS-SUBMISSION.
+           MOVE SUB-TERMID  TO TERMI
+           MOVE SUB-USERID  TO USERI
+           MOVE SUB-DATE    TO DATEI
+           MOVE SUB-TIME    TO TIMEI
+           MOVE SUB-AID     TO WS-AIDI
+           MOVE SUB-SELECT  TO SELECTI
+           MOVE SPACES      TO MESSAGEO
+
+           PERFORM 2040-FIND-OR-ADD-MNUACT-ENTRY
+
+           IF WS-ACT-IDX = ZERO
+               MOVE 'MNUACT TABLE FULL - SUBMISSION NOT TRACKED'
+                   TO MESSAGEO
+           ELSE
+               MOVE MNUACT-LAST-LOGIN-TS(WS-ACT-IDX) TO LASTLOGO
+
+               IF MNUACT-STATUS-ACTIVE(WS-ACT-IDX)
+                   PERFORM 2050-CHECK-INACTIVITY-TIMEOUT
+               END-IF
+
+      *        A terminal that 2050 or 2300 just signed off or
+      *        suspended stops being processed as of this same
+      *        submission -- the next keystroke for it is rejected,
+      *        not dispatched, until operations clears the condition.
+               IF MNUACT-STATUS-ACTIVE(WS-ACT-IDX)
+                   EVALUATE TRUE
+                       WHEN AID-PF1
+                           PERFORM 2100-LOG-PF-KEY-EVENT
+                       WHEN AID-PF3
+                           PERFORM 2100-LOG-PF-KEY-EVENT
+                       WHEN AID-ENTER
+                           PERFORM 2200-PROCESS-SELECTION
+                       WHEN OTHER
+                           PERFORM 2100-LOG-PF-KEY-EVENT
+                   END-EVALUATE
+               ELSE
+                   PERFORM 2060-REJECT-INACTIVE-TERMINAL
+               END-IF
+           END-IF
+
+           IF MESSAGEO = SPACES
+               PERFORM 2500-ROTATE-BANNER-MESSAGE
+           END-IF
+
+           PERFORM 2900-READ-SUBMISSION.
+
+       2040-FIND-OR-ADD-MNUACT-ENTRY.
+           MOVE ZERO TO WS-ACT-IDX
+           PERFORM VARYING WS-SEL-IDX FROM 1 BY 1
+               UNTIL WS-SEL-IDX > WS-MNUACT-COUNT
+               IF MNUACT-TERMID(WS-SEL-IDX) = TERMI
+                   MOVE WS-SEL-IDX TO WS-ACT-IDX
+               END-IF
+           END-PERFORM
+           IF WS-ACT-IDX = ZERO
+               AND WS-MNUACT-COUNT >= 50
+               DISPLAY '*** MNUACT TABLE FULL -- TERMINAL ' TERMI
+                   ' CANNOT BE TRACKED THIS RUN ***'
+           END-IF
+           IF WS-ACT-IDX = ZERO
+               AND WS-MNUACT-COUNT < 50
+               ADD 1 TO WS-MNUACT-COUNT
+               MOVE WS-MNUACT-COUNT TO WS-ACT-IDX
+               INITIALIZE MNUACT-RECORD(WS-ACT-IDX)
+               MOVE TERMI TO MNUACT-TERMID(WS-ACT-IDX)
+               MOVE USERI TO MNUACT-USERID(WS-ACT-IDX)
+               SET MNUACT-STATUS-ACTIVE(WS-ACT-IDX) TO TRUE
+               MOVE 015 TO MNUACT-INACTIVITY-LIMIT(WS-ACT-IDX)
+               MOVE 05  TO MNUACT-LOCKOUT-THRESHOLD(WS-ACT-IDX)
+               MOVE DATEI(1:8) TO MNUACT-LAST-LOGIN-TS(WS-ACT-IDX)(1:8)
+               MOVE TIMEI(1:4) TO MNUACT-LAST-LOGIN-TS(WS-ACT-IDX)(9:4)
+           END-IF.
+
+      *    A rejected keystroke is logged but not dispatched -- the
+      *    terminal stays signed off/suspended until operations clears
+      *    MNUACT-TERMINAL-STATUS back to active out-of-band.
+       2060-REJECT-INACTIVE-TERMINAL.
+           IF MNUACT-STATUS-SIGNED-OFF(WS-ACT-IDX)
+               MOVE 'TERMINAL IS SIGNED OFF - CONTACT OPERATIONS'
+                   TO MESSAGEO
+           ELSE
+               MOVE 'TERMINAL IS SUSPENDED - CONTACT OPERATIONS'
+                   TO MESSAGEO
+           END-IF
+           MOVE 'R' TO MNUAUD-EVENT-TYPE
+           PERFORM 2800-WRITE-AUDIT-RECORD.
+
+      *    HHMM is base-60 on minutes, not base-100, so the elapsed
+      *    time has to be worked out in total minutes-since-midnight
+      *    on each side before subtracting -- a straight HHMM minus
+      *    HHMM would overstate the gap every time the clock crosses
+      *    an hour boundary. A negative result means the current
+      *    submission's clock time rolled past midnight since the
+      *    last activity; treat that as the wrap-around it is.
+       2050-CHECK-INACTIVITY-TIMEOUT.
+           MOVE TIMEI(1:2) TO WS-CURR-HOUR
+           MOVE TIMEI(4:2) TO WS-CURR-MIN
+           COMPUTE WS-CURR-TOTAL-MIN = WS-CURR-HOUR * 60 + WS-CURR-MIN
+           IF MNUACT-LAST-ACTIVITY-TS(WS-ACT-IDX) NOT EQUAL SPACES
+               MOVE MNUACT-LAST-ACTIVITY-TS(WS-ACT-IDX)(9:2)
+                   TO WS-LAST-HOUR
+               MOVE MNUACT-LAST-ACTIVITY-TS(WS-ACT-IDX)(11:2)
+                   TO WS-LAST-MIN
+               COMPUTE WS-LAST-TOTAL-MIN =
+                   WS-LAST-HOUR * 60 + WS-LAST-MIN
+               COMPUTE WS-MINUTES-IDLE =
+                   WS-CURR-TOTAL-MIN - WS-LAST-TOTAL-MIN
+               IF WS-MINUTES-IDLE < 0
+                   ADD 1440 TO WS-MINUTES-IDLE
+               END-IF
+               IF WS-MINUTES-IDLE > MNUACT-INACTIVITY-LIMIT(WS-ACT-IDX)
+                   SET MNUACT-STATUS-SIGNED-OFF(WS-ACT-IDX) TO TRUE
+                   MOVE 'T' TO MNUAUD-EVENT-TYPE
+                   MOVE 'TERMINAL SIGNED OFF - INACTIVITY TIMEOUT'
+                       TO MESSAGEO
+                   PERFORM 2800-WRITE-AUDIT-RECORD
+               END-IF
+           END-IF
+           MOVE DATEI(1:8)  TO MNUACT-LAST-ACTIVITY-TS(WS-ACT-IDX)(1:8)
+           MOVE TIMEI(1:4)  TO MNUACT-LAST-ACTIVITY-TS(WS-ACT-IDX)(9:4).
+
+       2100-LOG-PF-KEY-EVENT.
+           MOVE 'P' TO MNUAUD-EVENT-TYPE
+           PERFORM 2800-WRITE-AUDIT-RECORD.
+
+       2200-PROCESS-SELECTION.
+           IF SELECTI = SPACES
+               PERFORM 2250-DEFAULT-TO-TOP-FAVORITE
+           END-IF
+
+           MOVE 'N' TO WS-USER-IS-ENTITLED
+           PERFORM VARYING WS-SEC-IDX FROM 1 BY 1
+               UNTIL WS-SEC-IDX > WS-MNUSEC-COUNT
+               IF MNUSEC-USERID(WS-SEC-IDX) = USERI
+                   PERFORM VARYING WS-SEL-IDX FROM 1 BY 1
+                       UNTIL WS-SEL-IDX >
+                           MNUSEC-SELECTION-COUNT(WS-SEC-IDX)
+                       IF MNUSEC-SELECTION(WS-SEC-IDX WS-SEL-IDX)
+                               = SELECTI
+                           SET WS-ENTITLED TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-ENTITLED
+               MOVE 'NOT AUTHORIZED FOR THIS OPTION' TO MESSAGEO
+               MOVE 'I' TO MNUAUD-EVENT-TYPE
+               PERFORM 2800-WRITE-AUDIT-RECORD
+               PERFORM 2300-TRACK-INVALID-SELECTION
+           ELSE
+               MOVE ZERO TO WS-TRN-IDX
+               PERFORM VARYING WS-SEL-IDX FROM 1 BY 1
+                   UNTIL WS-SEL-IDX > WS-MNUTRN-COUNT
+                   IF MNUTRN-SELECT(WS-SEL-IDX) = SELECTI
+                       MOVE WS-SEL-IDX TO WS-TRN-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-TRN-IDX = ZERO
+                   MOVE 'SELECTION NOT FOUND ON MENU' TO MESSAGEO
+                   MOVE 'I' TO MNUAUD-EVENT-TYPE
+                   PERFORM 2800-WRITE-AUDIT-RECORD
+                   PERFORM 2300-TRACK-INVALID-SELECTION
+               ELSE
+                   PERFORM 2400-DISPATCH-SELECTION
+               END-IF
+           END-IF.
+
+      *    No option was keyed -- an Enter with a blank SELECTI is
+      *    treated as "take me to my usual pick", so a user with a
+      *    rank-01 favorite on file lands there instead of getting
+      *    bounced with a blank-selection error.
+       2250-DEFAULT-TO-TOP-FAVORITE.
+           PERFORM VARYING WS-FAV-IDX FROM 1 BY 1
+               UNTIL WS-FAV-IDX > WS-MNUFAV-COUNT
+               IF MNUFAV-USERID(WS-FAV-IDX) = USERI
+                   PERFORM VARYING MNUFAV-IDX FROM 1 BY 1
+                       UNTIL MNUFAV-IDX >
+                           MNUFAV-ENTRY-COUNT(WS-FAV-IDX)
+                       IF MNUFAV-RANK(WS-FAV-IDX MNUFAV-IDX) = 01
+                           MOVE MNUFAV-SELECT
+                               (WS-FAV-IDX MNUFAV-IDX) TO SELECTI
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       2300-TRACK-INVALID-SELECTION.
+           ADD 1 TO MNUACT-INVALID-SEL-COUNT(WS-ACT-IDX)
+           IF MNUACT-INVALID-SEL-COUNT(WS-ACT-IDX)
+                   >= MNUACT-LOCKOUT-THRESHOLD(WS-ACT-IDX)
+               SET MNUACT-STATUS-SUSPENDED(WS-ACT-IDX) TO TRUE
+               MOVE 'L' TO MNUAUD-EVENT-TYPE
+               MOVE 'TERMINAL SUSPENDED - TOO MANY INVALID SELECTIONS'
+                   TO MESSAGEO
+               PERFORM 2800-WRITE-AUDIT-RECORD
+           END-IF.
+
+       2400-DISPATCH-SELECTION.
+           IF MNUTRN-IS-ACTIVE(WS-TRN-IDX)
+               PERFORM 2450-UPDATE-LAST-SELECTION
+               MOVE 'DISPATCHING TO ' TO MESSAGEO
+               MOVE MNUTRN-TRANSID(WS-TRN-IDX) TO MESSAGEO(16:4)
+               MOVE 'S' TO MNUAUD-EVENT-TYPE
+               PERFORM 2800-WRITE-AUDIT-RECORD
+           ELSE
+               MOVE 'OPTION TEMPORARILY RETIRED' TO MESSAGEO
+               MOVE 'I' TO MNUAUD-EVENT-TYPE
+               PERFORM 2800-WRITE-AUDIT-RECORD
+           END-IF.
+
+      *    Only the selection (and the invalid-count reset that goes
+      *    with a successful dispatch) is current as of this
+      *    submission -- MNUACT-LAST-LOGIN-TS is stamped once, when
+      *    2040 first sees this terminal, and is left alone here so it
+      *    keeps answering "when did this session start" rather than
+      *    turning into a second copy of "time of last pick."
+       2450-UPDATE-LAST-SELECTION.
+           MOVE SELECTI     TO MNUACT-LAST-SELECTION(WS-ACT-IDX)
+           MOVE ZERO        TO MNUACT-INVALID-SEL-COUNT(WS-ACT-IDX)
+           MOVE MNUACT-LAST-SELECTION(WS-ACT-IDX) TO LASTSELO.
+
+       2500-ROTATE-BANNER-MESSAGE.
+           MOVE DATEI(1:4) TO WS-TODAY-DATE(1:4)
+           MOVE DATEI(6:2) TO WS-TODAY-DATE(5:2)
+           MOVE DATEI(9:2) TO WS-TODAY-DATE(7:2)
+           IF WS-MNUMSG-COUNT > ZERO
+               ADD 1 TO WS-LAST-BANNER-SEQ
+               IF WS-LAST-BANNER-SEQ > WS-MNUMSG-COUNT
+                   MOVE 1 TO WS-LAST-BANNER-SEQ
+               END-IF
+               MOVE WS-LAST-BANNER-SEQ TO WS-MSG-IDX
+               IF MNUMSG-IS-ACTIVE(WS-MSG-IDX)
+                   AND MNUMSG-EFFECTIVE-DATE(WS-MSG-IDX)
+                       <= WS-TODAY-DATE
+                   AND MNUMSG-EXPIRATION-DATE(WS-MSG-IDX)
+                       >= WS-TODAY-DATE
+                   MOVE MNUMSG-TEXT(WS-MSG-IDX) TO MESSAGEO
+               END-IF
+           END-IF.
+
+       2800-WRITE-AUDIT-RECORD.
+           MOVE DATEI(1:4)  TO WS-AUD-DATE-WORK(1:4)
+           MOVE DATEI(6:2)  TO WS-AUD-DATE-WORK(5:2)
+           MOVE DATEI(9:2)  TO WS-AUD-DATE-WORK(7:2)
+           MOVE TIMEI(1:2)  TO WS-AUD-TIME-WORK(1:2)
+           MOVE TIMEI(4:2)  TO WS-AUD-TIME-WORK(3:2)
+           MOVE TIMEI(7:2)  TO WS-AUD-TIME-WORK(5:2)
+           MOVE WS-AUD-DATE-WORK             TO MNUAUD-LOG-DATE
+           MOVE WS-AUD-TIME-WORK             TO MNUAUD-LOG-TIME
+           MOVE TERMI                       TO MNUAUD-TERMID
+           MOVE USERI                       TO MNUAUD-USERID
+           MOVE WS-AIDI                      TO MNUAUD-AID
+           MOVE SELECTI                     TO MNUAUD-SELECTION
+           MOVE MNUAUD-RECORD                TO MNUAUD-OUT-LINE
+           WRITE MNUAUD-OUT-LINE.
+
+       2900-READ-SUBMISSION.
+           READ SUBMISSION-FILE
+               AT END
+                   SET END-OF-SUBMISSIONS TO TRUE
+           END-READ.
+
+       3000-TERMINATE.
+           CLOSE SUBMISSION-FILE
+           CLOSE MNUAUD-FILE
+           OPEN OUTPUT MNUACT-OUT-FILE
+           PERFORM VARYING WS-ACT-IDX FROM 1 BY 1
+               UNTIL WS-ACT-IDX > WS-MNUACT-COUNT
+               MOVE MNUACT-RECORD(WS-ACT-IDX) TO MNUACT-OUT-RECORD
+               WRITE MNUACT-OUT-RECORD
+           END-PERFORM
+           CLOSE MNUACT-OUT-FILE
+           DISPLAY 'MNUMNU01 SUBMISSIONS PROCESSED, '
+               WS-MNUACT-COUNT ' TERMINAL ACTIVITY RECORDS UPDATED'.
