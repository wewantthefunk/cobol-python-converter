@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRH0100.
+       AUTHOR. CHRISTIAN STRAMA.
+
+      *    Common error-handling routine that every job in the shop
+      *    CALLs to populate and post an ERR020W.CPY message, built
+      *    on the same pass-by-reference CALL convention HELLOW20
+      *    demonstrates (CALL ... USING a linkage area the caller
+      *    already filled in). Beyond building ERR020W-ERROR-MESSAGE,
+      *    this routine:
+      *      - timestamps the message
+      *      - looks up ERRKNOWN-FILE and appends a remediation hint
+      *        when the error/program/para combination is a known one
+      *      - retries a transient (WARNING-severity) condition up to
+      *        ERR020W-MAX-RETRIES times before telling the caller to
+      *        escalate (ERR020W-RETRIES-EXHAUSTED-SW)
+      *      - persists the formatted message to a permanent GDG-style
+      *        error log dataset, not just the console/joblog
+      *      - auto-pages on a FATAL-severity message
+      *    The caller is expected to fill in ERR020W-ERROR,
+      *    ERR020W-RESPONSE-CODE, ERR020W-ERROR-PROGRAM,
+      *    ERR020W-ERROR-PARA, ERR020W-SEVERITY, ERR020W-ERROR-LITERAL
+      *    and ERR020W-ERROR-VALUE before calling; this routine fills
+      *    in the rest and posts the message.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRKNOWN-FILE     ASSIGN TO "ERRKNOWF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Stands in for the shop's real GDG error-log dataset
+      *    (e.g. SHOP.PROD.ERRORLOG(+1)) -- a new generation gets
+      *    created by the JCL each run in production; here it is a
+      *    single flat file so the routine can be exercised without
+      *    a GDG base.
+           SELECT ERRLOG-FILE       ASSIGN TO "ERRLOGG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Stands in for the shop's real paging/alerting feed.
+           SELECT PAGEFEED-FILE     ASSIGN TO "PAGEFEED"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERRKNOWN-FILE.
+       01  ERRKNOWN-FILE-RECORD        PIC X(78).
+
+       FD  ERRLOG-FILE.
+       01  ERRLOG-OUT-LINE             PIC X(178).
+
+       FD  PAGEFEED-FILE.
+       01  PAGEFEED-OUT-LINE           PIC X(203).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TABLE-EOF                 PIC X       VALUE 'N'.
+           88  END-OF-TABLE                         VALUE 'Y'.
+       01  WS-ERRKNOWN-COUNT            PIC 9(03)   VALUE ZERO.
+       01  WS-ERRKNOWN-TABLE.
+           05  ERRKNOWN-RECORD OCCURS 50 TIMES.
+               COPY ERRKNOWN REPLACING
+                   ==01  ERRKNOWN-RECORD.== BY ==  ==
+                   ==05  == BY ==10  ==.
+       01  WS-KNOWN-IDX                 PIC 9(03).
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE             PIC 9(08).
+           05  WS-CURR-TIME             PIC 9(06).
+           05  FILLER                   PIC X(08).
+
+       LINKAGE SECTION.
+       COPY ERR020W.
+
+       PROCEDURE DIVISION USING ERR020W.
+
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-STAMP-THE-MESSAGE
+           PERFORM 2100-LOOKUP-REMEDIATION-HINT
+           PERFORM 2200-CHECK-RETRY
+           PERFORM 2300-PERSIST-TO-LOG
+           DISPLAY ERR020W-ERROR-MESSAGE
+           IF ERR020W-SEVERITY-FATAL
+               PERFORM 2400-AUTO-PAGE
+           END-IF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ERRKNOWN-FILE
+           MOVE 'N' TO WS-TABLE-EOF
+           PERFORM 1100-READ-ERRKNOWN UNTIL END-OF-TABLE
+           CLOSE ERRKNOWN-FILE
+           OPEN EXTEND ERRLOG-FILE
+           OPEN EXTEND PAGEFEED-FILE.
+
+       1100-READ-ERRKNOWN.
+           READ ERRKNOWN-FILE
+               AT END
+                   SET END-OF-TABLE TO TRUE
+               NOT AT END
+                   IF WS-ERRKNOWN-COUNT >= 50
+                       DISPLAY '*** ERRKNOWN-FILE HAS MORE THAN 50'
+                           ' ENTRIES -- REMAINDER NOT LOADED ***'
+                       SET END-OF-TABLE TO TRUE
+                   ELSE
+                       ADD 1 TO WS-ERRKNOWN-COUNT
+                       MOVE ERRKNOWN-FILE-RECORD
+                           TO ERRKNOWN-RECORD(WS-ERRKNOWN-COUNT)
+                   END-IF
+           END-READ.
+
+       2000-STAMP-THE-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURR-DATE TO ERR020W-TIMESTAMP(1:8)
+           MOVE WS-CURR-TIME TO ERR020W-TIMESTAMP(9:6).
+
+       2100-LOOKUP-REMEDIATION-HINT.
+           MOVE SPACES TO ERR020W-REMEDIATION-HINT
+           PERFORM VARYING WS-KNOWN-IDX FROM 1 BY 1
+               UNTIL WS-KNOWN-IDX > WS-ERRKNOWN-COUNT
+               IF ERRKNOWN-ERROR(WS-KNOWN-IDX) = ERR020W-ERROR
+                   AND ERRKNOWN-ERROR-PROGRAM(WS-KNOWN-IDX)
+                       = ERR020W-ERROR-PROGRAM
+                   AND ERRKNOWN-ERROR-PARA(WS-KNOWN-IDX)
+                       = ERR020W-ERROR-PARA
+                   MOVE ERRKNOWN-REMEDIATION-HINT(WS-KNOWN-IDX)
+                       TO ERR020W-REMEDIATION-HINT
+               END-IF
+           END-PERFORM.
+
+      *    A WARNING is treated as transient and gets retried up to
+      *    ERR020W-MAX-RETRIES times; INFO and FATAL are not retried --
+      *    INFO doesn't need it, and FATAL must escalate immediately.
+      *    ERR020W-RETRY-COUNT arrives here through LINKAGE, where a
+      *    VALUE clause on the copybook's WORKING-STORAGE declaration
+      *    does not reach the caller's copy -- if the caller did not
+      *    already zero it on the first call, treat anything
+      *    non-numeric as zero rather than counting up from garbage.
+       2200-CHECK-RETRY.
+           MOVE 'N' TO ERR020W-RETRIES-EXHAUSTED-SW
+           IF ERR020W-RETRY-COUNT NOT NUMERIC
+               MOVE ZERO TO ERR020W-RETRY-COUNT
+           END-IF
+           IF ERR020W-SEVERITY-WARNING
+               ADD 1 TO ERR020W-RETRY-COUNT
+               IF ERR020W-RETRY-COUNT >= ERR020W-MAX-RETRIES
+                   SET ERR020W-RETRIES-EXHAUSTED TO TRUE
+               END-IF
+           END-IF.
+
+       2300-PERSIST-TO-LOG.
+           MOVE ERR020W-ERROR-MESSAGE TO ERRLOG-OUT-LINE
+           WRITE ERRLOG-OUT-LINE.
+
+       2400-AUTO-PAGE.
+           MOVE SPACES TO PAGEFEED-OUT-LINE
+           STRING '*** PAGE: FATAL ERROR - ' ERR020W-ERROR-MESSAGE
+               DELIMITED BY SIZE INTO PAGEFEED-OUT-LINE
+           WRITE PAGEFEED-OUT-LINE.
+
+       3000-TERMINATE.
+           CLOSE ERRLOG-FILE
+           CLOSE PAGEFEED-FILE.
