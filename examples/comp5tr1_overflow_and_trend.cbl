@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMP5TR1.
+       AUTHOR. CHRISTIAN STRAMA.
+
+      *    Built on the COMP-5 binary-counter style HELLOW59
+      *    demonstrates (e.g. COMP-FIELD-4-BYTE PIC 9(5) COMP-5).
+      *    WS-TRANSACTION-COUNT is representative of the high-volume
+      *    transaction/record counters our batch jobs use; once it
+      *    gets close to its PIC clause's maximum value this program
+      *    fires an overflow warning so operations can catch a
+      *    capacity problem before the counter wraps and silently
+      *    corrupts a control total. It also tracks elapsed time and
+      *    throughput with the same COMP-5 field style and appends
+      *    them to a job-performance trend file at end of job.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBTREND-FILE     ASSIGN TO "JOBTRNDF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOBTREND-FILE.
+       01  JOBTREND-OUT-LINE            PIC X(28).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANSACTION-COUNT         PIC 9(5) COMP-5 VALUE ZERO.
+       01  WS-TRANSACTION-COUNT-MAX     PIC 9(5) COMP-5 VALUE 99999.
+       01  WS-OVERFLOW-WARN-PCT         PIC 9(3)        VALUE 095.
+       01  WS-OVERFLOW-WARN-THRESHOLD   PIC 9(5) COMP-5.
+       01  WS-OVERFLOW-WARNED-SW        PIC X           VALUE 'N'.
+           88  WS-OVERFLOW-ALREADY-WARNED             VALUE 'Y'.
+
+       01  WS-ELAPSED-SECONDS           PIC 9(5) COMP-5 VALUE ZERO.
+       01  WS-RECORDS-PER-SECOND        PIC 9(7) COMP-5 VALUE ZERO.
+
+       COPY JOBTREND.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SIMULATE-TRANSACTION-PROCESSING
+               VARYING WS-TRANSACTION-COUNT FROM 1 BY 1
+               UNTIL WS-TRANSACTION-COUNT >= 99997
+           PERFORM 3000-WRITE-TREND-RECORD
+           STOP RUN.
+
+       1000-INITIALIZE.
+           COMPUTE WS-OVERFLOW-WARN-THRESHOLD =
+               WS-TRANSACTION-COUNT-MAX * WS-OVERFLOW-WARN-PCT / 100
+           OPEN EXTEND JOBTREND-FILE.
+
+       2000-SIMULATE-TRANSACTION-PROCESSING.
+           ADD 1 TO WS-ELAPSED-SECONDS
+           IF WS-TRANSACTION-COUNT >= WS-OVERFLOW-WARN-THRESHOLD
+               AND NOT WS-OVERFLOW-ALREADY-WARNED
+               DISPLAY '*** WARNING: WS-TRANSACTION-COUNT AT '
+                   WS-TRANSACTION-COUNT ' IS APPROACHING ITS '
+                   'PIC 9(5) COMP-5 MAXIMUM OF '
+                   WS-TRANSACTION-COUNT-MAX ' ***'
+               SET WS-OVERFLOW-ALREADY-WARNED TO TRUE
+           END-IF.
+
+       3000-WRITE-TREND-RECORD.
+           IF WS-ELAPSED-SECONDS > ZERO
+               COMPUTE WS-RECORDS-PER-SECOND =
+                   WS-TRANSACTION-COUNT / WS-ELAPSED-SECONDS
+           END-IF
+           MOVE 'COMP5TR1' TO JOBTREND-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO JOBTREND-RUN-DATE
+           MOVE WS-ELAPSED-SECONDS TO JOBTREND-ELAPSED-SECONDS
+           MOVE WS-TRANSACTION-COUNT TO JOBTREND-RECORDS-PROCESSED
+           MOVE WS-RECORDS-PER-SECOND TO JOBTREND-RECORDS-PER-SECOND
+           MOVE JOBTREND-RECORD TO JOBTREND-OUT-LINE
+           WRITE JOBTREND-OUT-LINE
+           CLOSE JOBTREND-FILE.
