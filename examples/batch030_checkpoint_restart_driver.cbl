@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH030.
+       AUTHOR. CHRISTIAN STRAMA.
+
+      *    Real batch driver modeled on the PERFORM VARYING counting
+      *    loop in HELLOW25 (the TEST-COUNT PIC 9(3) counter), but
+      *    processing an actual input file record by record instead of
+      *    just counting to 10. Every WS-CHECKPOINT-INTERVAL records it
+      *    writes a checkpoint record, in the shop-wide standard
+      *    CHKPTSTD.CPY layout, to the restart file, so a rerun after
+      *    an abend can resume from the last checkpoint instead of from
+      *    the top of the file -- restarted the same way as every other
+      *    job in the shop, via jcl/CKPTRST.proc. At end of job it
+      *    reconciles records-read against records-processed plus
+      *    records-rejected so a silently truncated input file does not
+      *    go unnoticed.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DRIVER-INPUT-FILE ASSIGN TO "DRVINPUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-FILE      ASSIGN TO "DRVRESTA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DRIVER-INPUT-FILE.
+       01  DRIVER-INPUT-RECORD.
+           05  DRV-KEY                  PIC X(12).
+           05  DRV-DATA                  PIC X(40).
+
+       FD  RESTART-FILE.
+       01  RESTART-OUT-LINE             PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                PIC X       VALUE 'N'.
+           88  END-OF-INPUT                         VALUE 'Y'.
+
+       01  WS-PEEK-EOF-SWITCH           PIC X       VALUE 'N'.
+           88  PEEK-EOF                             VALUE 'Y'.
+
+       01  WS-RESTART-SWITCH            PIC X       VALUE 'N'.
+           88  RESTART-RUN                          VALUE 'Y'.
+
+       01  WS-RECORD-COUNT              PIC 9(09)   VALUE ZERO.
+       01  WS-RECORDS-PROCESSED         PIC 9(09)   VALUE ZERO.
+       01  WS-RECORDS-REJECTED          PIC 9(09)   VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(05)   VALUE 00010.
+       01  WS-SKIP-COUNT                PIC 9(09)   VALUE ZERO.
+
+       COPY CHKPTSTD.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL END-OF-INPUT
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-CHECK-FOR-RESTART
+           OPEN INPUT DRIVER-INPUT-FILE
+           IF RESTART-RUN
+               PERFORM 1300-REPOSITION-INPUT
+               OPEN EXTEND RESTART-FILE
+           ELSE
+               OPEN OUTPUT RESTART-FILE
+               PERFORM 2900-READ-INPUT
+           END-IF.
+
+      *    A restart dataset carried forward from a prior run only
+      *    holds CHKPTSTD-RECORD lines when that prior run abended --
+      *    jcl/CKPTRST.proc deletes &RESTDSN after a clean completion
+      *    of this program, so the restart dataset for a job that
+      *    finished normally is empty the next time it runs, the same
+      *    as it is the very first time the job ever runs. Reading it
+      *    to EOF here leaves the last checkpoint written in
+      *    CHKPTSTD-RECORD, which is exactly the point to resume from.
+       1100-CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-FILE
+           PERFORM UNTIL PEEK-EOF
+               READ RESTART-FILE
+                   AT END
+                       SET PEEK-EOF TO TRUE
+                   NOT AT END
+                       SET RESTART-RUN TO TRUE
+                       MOVE RESTART-OUT-LINE TO CHKPTSTD-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE RESTART-FILE.
+
+      *    Skip back over the records the prior run already accounted
+      *    for so the input file is repositioned just past the last
+      *    checkpoint instead of reprocessing from the top.
+       1300-REPOSITION-INPUT.
+           MOVE CHKPTSTD-LAST-RECORD-COUNT    TO WS-RECORD-COUNT
+                                                  WS-SKIP-COUNT
+           MOVE CHKPTSTD-LAST-PROCESSED-COUNT TO WS-RECORDS-PROCESSED
+           MOVE CHKPTSTD-LAST-REJECTED-COUNT  TO WS-RECORDS-REJECTED
+           ADD 1 TO WS-SKIP-COUNT
+           PERFORM 2900-READ-INPUT WS-SKIP-COUNT TIMES.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           IF DRV-DATA = SPACES
+               ADD 1 TO WS-RECORDS-REJECTED
+           ELSE
+               ADD 1 TO WS-RECORDS-PROCESSED
+           END-IF
+
+           IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2500-WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM 2900-READ-INPUT.
+
+       2500-WRITE-CHECKPOINT.
+           MOVE 'BATCH030' TO CHKPTSTD-JOB-NAME
+           MOVE 'MAINLINE' TO CHKPTSTD-STEP-NAME
+           MOVE WS-RECORD-COUNT TO CHKPTSTD-LAST-RECORD-COUNT
+           MOVE DRV-KEY TO CHKPTSTD-LAST-KEY-PROCESSED
+           MOVE WS-RECORDS-PROCESSED TO CHKPTSTD-LAST-PROCESSED-COUNT
+           MOVE WS-RECORDS-REJECTED TO CHKPTSTD-LAST-REJECTED-COUNT
+           MOVE FUNCTION CURRENT-DATE(1:8)
+               TO CHKPTSTD-CHECKPOINT-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)
+               TO CHKPTSTD-CHECKPOINT-TIME
+           MOVE CHKPTSTD-RECORD TO RESTART-OUT-LINE
+           WRITE RESTART-OUT-LINE.
+
+       2900-READ-INPUT.
+           READ DRIVER-INPUT-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+           END-READ.
+
+       3000-TERMINATE.
+           CLOSE DRIVER-INPUT-FILE
+           CLOSE RESTART-FILE
+           PERFORM 3500-RECONCILE-CONTROL-TOTALS.
+
+       3500-RECONCILE-CONTROL-TOTALS.
+           DISPLAY 'BATCH030 CONTROL-TOTAL RECONCILIATION'
+           DISPLAY '  RECORDS READ      = ' WS-RECORD-COUNT
+           DISPLAY '  RECORDS PROCESSED = ' WS-RECORDS-PROCESSED
+           DISPLAY '  RECORDS REJECTED  = ' WS-RECORDS-REJECTED
+           IF WS-RECORD-COUNT = WS-RECORDS-PROCESSED
+                              + WS-RECORDS-REJECTED
+               DISPLAY '  RECONCILIATION OK - ALL RECORDS ACCOUNTED FOR'
+           ELSE
+               DISPLAY '  *** RECONCILIATION FAILED -'
+                   ' RECORD COUNT OUT OF BALANCE ***'
+           END-IF.
