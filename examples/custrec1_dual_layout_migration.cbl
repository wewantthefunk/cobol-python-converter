@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTREC1.
+       AUTHOR. CHRISTIAN STRAMA.
+
+      *    Reads the dual-layout customer file (CUSTREC.CPY), which
+      *    carries a legacy name/balance view and a finance-needed
+      *    name/balance/risk-score view as a REDEFINES over the same
+      *    storage, exactly as HELLOWO5 overlays WORLD-STRING-2 on
+      *    WORLD-STRING. The balance field is deliberately aliased to
+      *    the same bytes under both views, so it can never disagree
+      *    with itself -- the thing that can actually drift is the
+      *    30-byte name area, which is stamped with CUSTREC-CHECKSUM
+      *    (outside the REDEFINES) by whichever view last wrote it.
+      *    For every record this program recomputes that checksum over
+      *    the current name bytes and compares it to the stored value,
+      *    and for finance-typed records also confirms the risk-score
+      *    sub-field actually holds numeric data, instead of silently
+      *    trusting whichever view CUSTREC-TYPE says to use. Either
+      *    check failing means the record was written under one view
+      *    and is being read under the other without the two having
+      *    been reconciled -- the exact kind of incident that has
+      *    thrown balances off before without anyone noticing until a
+      *    reconciliation caught it days later.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTREC-FILE      ASSIGN TO "CUSTRECF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTREC-FILE.
+       01  CUSTREC-FILE-RECORD          PIC X(61).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                PIC X       VALUE 'N'.
+           88  END-OF-FILE                          VALUE 'Y'.
+       01  WS-RECORDS-READ              PIC 9(07)   VALUE ZERO.
+       01  WS-MISMATCH-COUNT            PIC 9(07)   VALUE ZERO.
+       01  WS-CHAR-INDEX                PIC 9(02)   VALUE ZERO.
+       01  WS-COMPUTED-CHECKSUM         PIC 9(05)   VALUE ZERO.
+
+       COPY CUSTREC.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+           OPEN INPUT CUSTREC-FILE
+           PERFORM 2900-READ-CUSTREC
+           PERFORM 2000-PROCESS-RECORD UNTIL END-OF-FILE
+           CLOSE CUSTREC-FILE
+           DISPLAY 'CUSTREC1 RECORDS READ=' WS-RECORDS-READ
+               ' CROSS-VIEW MISMATCHES=' WS-MISMATCH-COUNT
+           STOP RUN.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE CUSTREC-FILE-RECORD TO CUSTREC-RECORD
+           PERFORM 2100-CHECK-CROSS-VIEW-CONSISTENCY
+           PERFORM 2900-READ-CUSTREC.
+
+      *    CUSTREC-LEGACY-NAME and CUSTREC-FIN-LAST-NAME/FIRST-NAME are
+      *    two interpretations of the same 30 bytes, so recomputing the
+      *    checksum off CUSTREC-LEGACY-NAME covers whichever view
+      *    actually wrote those bytes. A mismatch means the name area
+      *    was rewritten without being restamped -- the checksum and
+      *    the bytes it covers have drifted apart.
+       2100-CHECK-CROSS-VIEW-CONSISTENCY.
+           PERFORM 2150-COMPUTE-NAME-CHECKSUM
+           IF WS-COMPUTED-CHECKSUM NOT = CUSTREC-CHECKSUM
+               ADD 1 TO WS-MISMATCH-COUNT
+               DISPLAY '*** CUSTOMER ' CUSTREC-CUSTOMER-ID
+                   ' NAME BYTES DO NOT MATCH THE STORED CHECKSUM --'
+                   ' RECORD WAS LIKELY REWRITTEN UNDER THE OTHER'
+                   ' VIEW WITHOUT RESTAMPING IT ***'
+           END-IF
+           IF CUSTREC-TYPE-FINANCE
+               AND CUSTREC-FIN-RISK-SCORE NOT NUMERIC
+               ADD 1 TO WS-MISMATCH-COUNT
+               DISPLAY '*** CUSTOMER ' CUSTREC-CUSTOMER-ID
+                   ' MARKED FINANCE BUT RISK-SCORE IS NOT NUMERIC --'
+                   ' RECORD WAS LIKELY WRITTEN UNDER THE LEGACY'
+                   ' VIEW ***'
+           END-IF.
+
+       2150-COMPUTE-NAME-CHECKSUM.
+           MOVE ZERO TO WS-COMPUTED-CHECKSUM
+           PERFORM 2160-ADD-CHAR-TO-CHECKSUM
+               VARYING WS-CHAR-INDEX FROM 1 BY 1
+               UNTIL WS-CHAR-INDEX > 30.
+
+       2160-ADD-CHAR-TO-CHECKSUM.
+           COMPUTE WS-COMPUTED-CHECKSUM =
+               FUNCTION MOD(WS-COMPUTED-CHECKSUM +
+                   FUNCTION ORD(CUSTREC-LEGACY-NAME(WS-CHAR-INDEX:1))
+                   99999).
+
+       2900-READ-CUSTREC.
+           READ CUSTREC-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
