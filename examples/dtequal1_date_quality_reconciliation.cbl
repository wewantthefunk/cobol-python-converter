@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTEQUAL1.
+       AUTHOR. CHRISTIAN STRAMA.
+
+      *    Nightly date-quality reconciliation job. Reads an extract
+      *    of date fields from a master file, runs each one through
+      *    FUNC-VERIFY-THE-DATE against DATEAREA.CPY, and writes an
+      *    exception line for every record whose date is invalid
+      *    along with the specific CONVERT-RET-* reason, so bad
+      *    dates are caught in a nightly pass instead of abending a
+      *    downstream job. Every call against the date-conversion
+      *    service is also appended to DTESVCLG.CPY's call log so
+      *    NITESUM1's nightly summary can report total call volume.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATE-EXTRACT-FILE  ASSIGN TO "DATEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-RPT-FILE ASSIGN TO "DATEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DTESVCLG-FILE      ASSIGN TO "DTESVCLF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATE-EXTRACT-FILE.
+       01  DATE-EXTRACT-RECORD.
+           05  DXR-SOURCE-KEY          PIC X(12).
+           05  DXR-DATE-CCYYMMDD       PIC X(08).
+
+       FD  EXCEPTION-RPT-FILE.
+       01  EXCEPTION-RPT-LINE          PIC X(80).
+
+       FD  DTESVCLG-FILE.
+       01  DTESVCLG-OUT-LINE            PIC X(51).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                PIC X       VALUE 'N'.
+           88  END-OF-DATE-EXTRACT                  VALUE 'Y'.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ          PIC 9(07)   VALUE ZERO.
+           05  WS-RECORDS-REJECTED      PIC 9(07)   VALUE ZERO.
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-EXC-KEY               PIC X(12).
+           05  FILLER                   PIC X(02)   VALUE SPACES.
+           05  WS-EXC-DATE              PIC X(08).
+           05  FILLER                   PIC X(02)   VALUE SPACES.
+           05  WS-EXC-REASON            PIC X(30)   VALUE SPACES.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE             PIC 9(08).
+           05  WS-CURR-TIME             PIC 9(06).
+           05  FILLER                   PIC X(08).
+
+       COPY DATEAREA.
+       COPY DTESVCLG.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL END-OF-DATE-EXTRACT
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  DATE-EXTRACT-FILE
+           OPEN OUTPUT EXCEPTION-RPT-FILE
+           OPEN EXTEND DTESVCLG-FILE
+           PERFORM 2900-READ-DATE-EXTRACT.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE DXR-DATE-CCYYMMDD   TO W-DATE-1-8
+           SET FORMAT-1-YYYYMMDD   TO TRUE
+           SET FUNC-VERIFY-THE-DATE TO TRUE
+           CALL 'DATECNV1' USING W-DATE-AREA
+           PERFORM 2400-LOG-DATE-SERVICE-CALL
+           IF NOT CONVERT-RET-GOOD
+               PERFORM 2500-WRITE-EXCEPTION
+           END-IF
+           PERFORM 2900-READ-DATE-EXTRACT.
+
+       2400-LOG-DATE-SERVICE-CALL.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURR-DATE           TO DTESVCLG-LOG-DATE
+           MOVE WS-CURR-TIME           TO DTESVCLG-LOG-TIME
+           MOVE 'DTEQUAL1'             TO DTESVCLG-CALLING-PROGRAM
+           MOVE W-FUNCTION-CODE        TO DTESVCLG-FUNCTION-CODE
+           MOVE W-FORMAT-1             TO DTESVCLG-FORMAT-1
+           MOVE W-FORMAT-2             TO DTESVCLG-FORMAT-2
+           MOVE W-DATE-1-8             TO DTESVCLG-INPUT-DATE
+           MOVE W-DATE-2               TO DTESVCLG-OUTPUT-DATE
+           MOVE W-RETURN-CODE          TO DTESVCLG-RETURN-CODE
+           MOVE DTESVCLG-RECORD        TO DTESVCLG-OUT-LINE
+           WRITE DTESVCLG-OUT-LINE.
+
+       2500-WRITE-EXCEPTION.
+           ADD 1 TO WS-RECORDS-REJECTED
+           MOVE DXR-SOURCE-KEY      TO WS-EXC-KEY
+           MOVE DXR-DATE-CCYYMMDD   TO WS-EXC-DATE
+           EVALUATE TRUE
+               WHEN CONVERT-RET-BAD-DAY-OR-FMT
+                   MOVE 'BAD DAY OR FORMAT' TO WS-EXC-REASON
+               WHEN CONVERT-RET-BAD-LEAP-DAY
+                   MOVE 'INVALID FEB 29 (NOT LEAP YR)'
+                                       TO WS-EXC-REASON
+               WHEN CONVERT-RET-BAD-MTH-OR-FMT
+                   MOVE 'BAD MONTH OR FORMAT' TO WS-EXC-REASON
+               WHEN CONVERT-RET-BAD-FORMAT
+                   MOVE 'BAD FORMAT CODE' TO WS-EXC-REASON
+               WHEN CONVERT-RET-BAD-FUNCTION
+                   MOVE 'BAD FUNCTION CODE' TO WS-EXC-REASON
+               WHEN CONVERT-RET-HOLIDAY-DATE
+                   MOVE 'FALLS ON A HOLIDAY' TO WS-EXC-REASON
+               WHEN CONVERT-RET-BAD-RANGE-INP
+                   MOVE 'DATE OUT OF RANGE' TO WS-EXC-REASON
+               WHEN CONVERT-RET-BAD-BINARY-LARGE
+                   MOVE 'BINARY VALUE TOO LARGE' TO WS-EXC-REASON
+               WHEN OTHER
+                   MOVE 'UNKNOWN CONVERT-RET' TO WS-EXC-REASON
+           END-EVALUATE
+           MOVE WS-EXCEPTION-LINE   TO EXCEPTION-RPT-LINE
+           WRITE EXCEPTION-RPT-LINE.
+
+       2900-READ-DATE-EXTRACT.
+           READ DATE-EXTRACT-FILE
+               AT END
+                   SET END-OF-DATE-EXTRACT TO TRUE
+           END-READ.
+
+       3000-TERMINATE.
+           CLOSE DATE-EXTRACT-FILE
+           CLOSE EXCEPTION-RPT-FILE
+           CLOSE DTESVCLG-FILE
+           DISPLAY 'DTEQUAL1 RECORDS READ:     ' WS-RECORDS-READ
+           DISPLAY 'DTEQUAL1 RECORDS REJECTED: ' WS-RECORDS-REJECTED.
