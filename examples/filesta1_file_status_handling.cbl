@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILESTA1.
+       AUTHOR. CHRISTIAN STRAMA.
+
+      *    Real file-status handling for actual file I/O, built around
+      *    the FILE-STATUS field HELLOW32 demonstrates incrementing
+      *    arithmetically. FILESTAT.CPY translates whatever 2-byte
+      *    status a READ/WRITE returns into a plain-English operator
+      *    message and a recommended action. A status flagged as
+      *    transient (e.g. a record-locked condition) gets a short
+      *    automatic retry-with-backoff instead of abending the job on
+      *    the first occurrence.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILESTAT-FILE     ASSIGN TO "FILESTTF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-FILE       ASSIGN TO "MASTERIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILESTAT-FILE.
+       01  FILESTAT-FILE-RECORD         PIC X(73).
+
+       FD  MASTER-FILE.
+       01  MASTER-RECORD                PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-FILE-STATUS        PIC X(02).
+       01  WS-TABLE-EOF                 PIC X       VALUE 'N'.
+           88  END-OF-TABLE                         VALUE 'Y'.
+       01  WS-FILESTAT-COUNT            PIC 9(03)   VALUE ZERO.
+       01  WS-FILESTAT-TABLE.
+           05  FILESTAT-RECORD OCCURS 30 TIMES.
+               COPY FILESTAT REPLACING
+                   ==01  FILESTAT-RECORD.== BY ==  ==
+                   ==05  == BY ==10  ==.
+       01  WS-FILESTAT-IDX               PIC 9(03).
+       01  WS-FILESTAT-FOUND-IDX         PIC 9(03).
+
+       01  WS-RETRY-COUNT                PIC 9(02)   VALUE ZERO.
+       01  WS-MAX-RETRIES                PIC 9(02)   VALUE 03.
+       01  WS-BACKOFF-TALLY               PIC 9(07)   VALUE ZERO.
+       01  WS-ABEND-SWITCH                PIC X       VALUE 'N'.
+           88  WS-SHOULD-ABEND                        VALUE 'Y'.
+       01  WS-RECORDS-READ                PIC 9(07)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+           PERFORM 1000-LOAD-FILESTAT-TABLE
+           OPEN INPUT MASTER-FILE
+           PERFORM 2000-READ-MASTER-WITH-RETRY
+           PERFORM 2300-PROCESS-MASTER-RECORD
+               UNTIL WS-MASTER-FILE-STATUS = '10'
+               OR WS-SHOULD-ABEND
+           CLOSE MASTER-FILE
+           DISPLAY 'MASTER-FILE RECORDS READ: ' WS-RECORDS-READ
+           STOP RUN.
+
+       1000-LOAD-FILESTAT-TABLE.
+           OPEN INPUT FILESTAT-FILE
+           MOVE 'N' TO WS-TABLE-EOF
+           PERFORM 1100-READ-FILESTAT UNTIL END-OF-TABLE
+           CLOSE FILESTAT-FILE.
+
+       1100-READ-FILESTAT.
+           READ FILESTAT-FILE
+               AT END
+                   SET END-OF-TABLE TO TRUE
+               NOT AT END
+                   IF WS-FILESTAT-COUNT >= 30
+                       DISPLAY '*** FILESTAT-FILE HAS MORE THAN 30'
+                           ' ENTRIES -- REMAINDER NOT LOADED ***'
+                       SET END-OF-TABLE TO TRUE
+                   ELSE
+                       ADD 1 TO WS-FILESTAT-COUNT
+                       MOVE FILESTAT-FILE-RECORD
+                           TO FILESTAT-RECORD(WS-FILESTAT-COUNT)
+                   END-IF
+           END-READ.
+
+      *    Processes the record the most recent successful READ left
+      *    in MASTER-RECORD, then reads ahead to the next one so the
+      *    loop in 0000-MAIN-LINE keeps going until MASTER-FILE is
+      *    exhausted (status '10') or a non-recoverable status aborts
+      *    the run.
+       2300-PROCESS-MASTER-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+           PERFORM 2000-READ-MASTER-WITH-RETRY.
+
+       2000-READ-MASTER-WITH-RETRY.
+           MOVE ZERO TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-ABEND-SWITCH
+           READ MASTER-FILE
+           PERFORM 2100-HANDLE-FILE-STATUS
+           PERFORM 2200-RETRY-IF-TRANSIENT
+               UNTIL WS-MASTER-FILE-STATUS = '00'
+               OR WS-MASTER-FILE-STATUS = '10'
+               OR WS-SHOULD-ABEND.
+
+       2100-HANDLE-FILE-STATUS.
+           MOVE ZERO TO WS-FILESTAT-FOUND-IDX
+           PERFORM VARYING WS-FILESTAT-IDX FROM 1 BY 1
+               UNTIL WS-FILESTAT-IDX > WS-FILESTAT-COUNT
+               IF FILESTAT-CODE(WS-FILESTAT-IDX)
+                       = WS-MASTER-FILE-STATUS
+                   MOVE WS-FILESTAT-IDX TO WS-FILESTAT-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-FILESTAT-FOUND-IDX > ZERO
+               DISPLAY 'FILE STATUS ' WS-MASTER-FILE-STATUS ': '
+                   FILESTAT-MESSAGE(WS-FILESTAT-FOUND-IDX)
+               DISPLAY '  RECOMMENDED ACTION: '
+                   FILESTAT-ACTION(WS-FILESTAT-FOUND-IDX)
+           ELSE
+               DISPLAY 'FILE STATUS ' WS-MASTER-FILE-STATUS
+                   ': NO TRANSLATION ON FILE'
+           END-IF.
+
+      *    A few seconds' worth of automatic retry clears most
+      *    transient/contention conditions on their own; this stands
+      *    in for that short wait with an idle tally instead of a
+      *    real timed delay, since a true sleep call is a vendor
+      *    extension outside this dialect.
+       2200-RETRY-IF-TRANSIENT.
+           IF WS-FILESTAT-FOUND-IDX > ZERO
+               AND FILESTAT-TRANSIENT(WS-FILESTAT-FOUND-IDX)
+               AND WS-RETRY-COUNT < WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               PERFORM WS-RETRY-COUNT TIMES
+                   ADD 1 TO WS-BACKOFF-TALLY
+               END-PERFORM
+               DISPLAY '  RETRYING (ATTEMPT ' WS-RETRY-COUNT ')'
+               READ MASTER-FILE
+               PERFORM 2100-HANDLE-FILE-STATUS
+           ELSE
+               IF WS-MASTER-FILE-STATUS NOT = '00'
+                   AND WS-MASTER-FILE-STATUS NOT = '10'
+                   DISPLAY '  *** ABENDING - STATUS NOT RECOVERABLE ***'
+                   SET WS-SHOULD-ABEND TO TRUE
+               END-IF
+           END-IF.
