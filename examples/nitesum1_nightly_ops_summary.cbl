@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NITESUM1.
+       AUTHOR. CHRISTIAN STRAMA.
+
+      *    Consolidated end-of-night operations summary. Pulls
+      *    together the three audit/log trails this shop maintains --
+      *    the permanent error log ERRH0100 writes from ERR020W.CPY,
+      *    the menu submission audit trail MNUMNU01 writes from
+      *    MNUAUD.CPY, and the date-conversion-service call log
+      *    defined by DTESVCLG.CPY -- into one report operations can
+      *    review each morning instead of pulling three separate
+      *    files and reconciling them by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRLOG-FILE       ASSIGN TO "ERRLOGG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MNUAUD-FILE       ASSIGN TO "MNUAUDF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DTESVCLG-FILE     ASSIGN TO "DTESVCLF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERRLOG-FILE.
+       01  ERRLOG-IN-LINE               PIC X(178).
+
+       FD  MNUAUD-FILE.
+       01  MNUAUD-IN-LINE                PIC X(31).
+
+       FD  DTESVCLG-FILE.
+       01  DTESVCLG-IN-LINE              PIC X(51).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ERRLOG-EOF                PIC X       VALUE 'N'.
+           88  END-OF-ERRLOG                        VALUE 'Y'.
+       01  WS-MNUAUD-EOF                PIC X       VALUE 'N'.
+           88  END-OF-MNUAUD                        VALUE 'Y'.
+       01  WS-DTESVCLG-EOF              PIC X       VALUE 'N'.
+           88  END-OF-DTESVCLG                      VALUE 'Y'.
+
+       01  WS-ERROR-TOTAL               PIC 9(07)   VALUE ZERO.
+       01  WS-ERROR-INFO-COUNT          PIC 9(07)   VALUE ZERO.
+       01  WS-ERROR-WARNING-COUNT       PIC 9(07)   VALUE ZERO.
+       01  WS-ERROR-FATAL-COUNT         PIC 9(07)   VALUE ZERO.
+
+       01  WS-AUDIT-TOTAL               PIC 9(07)   VALUE ZERO.
+       01  WS-AUDIT-SELECTION-COUNT     PIC 9(07)   VALUE ZERO.
+       01  WS-AUDIT-PF-KEY-COUNT        PIC 9(07)   VALUE ZERO.
+       01  WS-AUDIT-INVALID-COUNT       PIC 9(07)   VALUE ZERO.
+       01  WS-AUDIT-LOCKOUT-COUNT       PIC 9(07)   VALUE ZERO.
+       01  WS-AUDIT-TIMEOUT-COUNT       PIC 9(07)   VALUE ZERO.
+
+       01  WS-DTESVCLG-TOTAL            PIC 9(07)   VALUE ZERO.
+
+       COPY ERR020W.
+       COPY MNUAUD.
+       COPY DTESVCLG.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+           PERFORM 1000-SUMMARIZE-ERROR-LOG
+           PERFORM 2000-SUMMARIZE-MENU-AUDIT
+           PERFORM 3000-SUMMARIZE-DATE-SERVICE-LOG
+           PERFORM 4000-PRINT-SUMMARY-REPORT
+           STOP RUN.
+
+       1000-SUMMARIZE-ERROR-LOG.
+           OPEN INPUT ERRLOG-FILE
+           PERFORM 1100-READ-ERRLOG
+           PERFORM 1200-TALLY-ERRLOG UNTIL END-OF-ERRLOG
+           CLOSE ERRLOG-FILE.
+
+       1100-READ-ERRLOG.
+           READ ERRLOG-FILE
+               AT END
+                   SET END-OF-ERRLOG TO TRUE
+           END-READ.
+
+       1200-TALLY-ERRLOG.
+           ADD 1 TO WS-ERROR-TOTAL
+           MOVE ERRLOG-IN-LINE TO ERR020W-ERROR-MESSAGE
+           EVALUATE TRUE
+               WHEN ERR020W-SEVERITY-INFO
+                   ADD 1 TO WS-ERROR-INFO-COUNT
+               WHEN ERR020W-SEVERITY-WARNING
+                   ADD 1 TO WS-ERROR-WARNING-COUNT
+               WHEN ERR020W-SEVERITY-FATAL
+                   ADD 1 TO WS-ERROR-FATAL-COUNT
+           END-EVALUATE
+           PERFORM 1100-READ-ERRLOG.
+
+       2000-SUMMARIZE-MENU-AUDIT.
+           OPEN INPUT MNUAUD-FILE
+           PERFORM 2100-READ-MNUAUD
+           PERFORM 2200-TALLY-MNUAUD UNTIL END-OF-MNUAUD
+           CLOSE MNUAUD-FILE.
+
+       2100-READ-MNUAUD.
+           READ MNUAUD-FILE
+               AT END
+                   SET END-OF-MNUAUD TO TRUE
+           END-READ.
+
+       2200-TALLY-MNUAUD.
+           ADD 1 TO WS-AUDIT-TOTAL
+           MOVE MNUAUD-IN-LINE TO MNUAUD-RECORD
+           EVALUATE TRUE
+               WHEN MNUAUD-EVENT-SELECTION
+                   ADD 1 TO WS-AUDIT-SELECTION-COUNT
+               WHEN MNUAUD-EVENT-PF-KEY
+                   ADD 1 TO WS-AUDIT-PF-KEY-COUNT
+               WHEN MNUAUD-EVENT-INVALID-SEL
+                   ADD 1 TO WS-AUDIT-INVALID-COUNT
+               WHEN MNUAUD-EVENT-LOCKOUT
+                   ADD 1 TO WS-AUDIT-LOCKOUT-COUNT
+               WHEN MNUAUD-EVENT-TIMEOUT
+                   ADD 1 TO WS-AUDIT-TIMEOUT-COUNT
+           END-EVALUATE
+           PERFORM 2100-READ-MNUAUD.
+
+       3000-SUMMARIZE-DATE-SERVICE-LOG.
+           OPEN INPUT DTESVCLG-FILE
+           PERFORM 3100-READ-DTESVCLG
+           PERFORM 3200-TALLY-DTESVCLG UNTIL END-OF-DTESVCLG
+           CLOSE DTESVCLG-FILE.
+
+       3100-READ-DTESVCLG.
+           READ DTESVCLG-FILE
+               AT END
+                   SET END-OF-DTESVCLG TO TRUE
+           END-READ.
+
+       3200-TALLY-DTESVCLG.
+           ADD 1 TO WS-DTESVCLG-TOTAL
+           PERFORM 3100-READ-DTESVCLG.
+
+       4000-PRINT-SUMMARY-REPORT.
+           DISPLAY '========================================'
+           DISPLAY 'NITESUM1 - NIGHTLY OPERATIONS SUMMARY'
+           DISPLAY '========================================'
+           DISPLAY 'ERROR LOG (ERRH0100/ERR020W.CPY):'
+           DISPLAY '  TOTAL MESSAGES  = ' WS-ERROR-TOTAL
+           DISPLAY '  INFO            = ' WS-ERROR-INFO-COUNT
+           DISPLAY '  WARNING         = ' WS-ERROR-WARNING-COUNT
+           DISPLAY '  FATAL           = ' WS-ERROR-FATAL-COUNT
+           DISPLAY 'MENU AUDIT TRAIL (MNUMNU01/MNUAUD.CPY):'
+           DISPLAY '  TOTAL SUBMISSIONS = ' WS-AUDIT-TOTAL
+           DISPLAY '  SELECTIONS        = ' WS-AUDIT-SELECTION-COUNT
+           DISPLAY '  PF-KEY ONLY       = ' WS-AUDIT-PF-KEY-COUNT
+           DISPLAY '  INVALID SELECTION = ' WS-AUDIT-INVALID-COUNT
+           DISPLAY '  LOCKOUTS          = ' WS-AUDIT-LOCKOUT-COUNT
+           DISPLAY '  TIMEOUTS          = ' WS-AUDIT-TIMEOUT-COUNT
+           DISPLAY 'DATE-SERVICE CALL LOG (DTESVCLG.CPY):'
+           DISPLAY '  TOTAL CALLS LOGGED = ' WS-DTESVCLG-TOTAL
+           DISPLAY '========================================'.
