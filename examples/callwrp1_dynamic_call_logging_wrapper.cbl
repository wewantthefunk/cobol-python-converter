@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALLWRP1.
+       AUTHOR. CHRISTIAN STRAMA.
+
+      *    Common wrapper around the shop's standard pass-by-reference
+      *    CALL convention demonstrated by HELLOW20 (CALL ... USING a
+      *    PIC X(8) linkage field like PASSED-VARIABLE). Instead of a
+      *    caller hardcoding CALL 'HELLOW20' USING PASSED-VARIABLE,
+      *    it looks the target module up by function code in
+      *    SUBDISP.CPY's table and CALLs that module's name dynamically
+      *    (a data-name CALL instead of a literal), so operations can
+      *    repoint a function to a patched or temporary module without
+      *    recompiling every caller. Every call in and out is logged so
+      *    an abend inside the called module can be diagnosed from the
+      *    log instead of re-reading the source to guess what was
+      *    passed.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBDISP-FILE      ASSIGN TO "SUBDISPF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALLLOG-FILE      ASSIGN TO "CALLLOGG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUBDISP-FILE.
+       01  SUBDISP-FILE-RECORD          PIC X(42).
+
+       FD  CALLLOG-FILE.
+       01  CALLLOG-OUT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TABLE-EOF                 PIC X       VALUE 'N'.
+           88  END-OF-TABLE                         VALUE 'Y'.
+       01  WS-SUBDISP-COUNT             PIC 9(03)   VALUE ZERO.
+       01  WS-SUBDISP-TABLE.
+           05  SUBDISP-RECORD OCCURS 20 TIMES.
+               COPY SUBDISP REPLACING
+                   ==01  SUBDISP-RECORD.== BY ==  ==
+                   ==05  == BY ==10  ==.
+       01  WS-SUBDISP-IDX                PIC 9(03).
+
+       01  WS-TARGET-MODULE              PIC X(08)   VALUE SPACES.
+       01  WS-FUNCTION-CODE               PIC X(04).
+       01  WS-PASSED-VARIABLE             PIC X(08).
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+           PERFORM 1000-LOAD-SUBDISP-TABLE
+           OPEN EXTEND CALLLOG-FILE
+
+           MOVE 'HW20' TO WS-FUNCTION-CODE
+           MOVE 'start   ' TO WS-PASSED-VARIABLE
+           PERFORM 2000-DISPATCH-AND-LOG-CALL
+
+           CLOSE CALLLOG-FILE
+           STOP RUN.
+
+       1000-LOAD-SUBDISP-TABLE.
+           OPEN INPUT SUBDISP-FILE
+           MOVE 'N' TO WS-TABLE-EOF
+           PERFORM 1100-READ-SUBDISP UNTIL END-OF-TABLE
+           CLOSE SUBDISP-FILE.
+
+       1100-READ-SUBDISP.
+           READ SUBDISP-FILE
+               AT END
+                   SET END-OF-TABLE TO TRUE
+               NOT AT END
+                   IF WS-SUBDISP-COUNT >= 20
+                       DISPLAY '*** SUBDISP-FILE HAS MORE THAN 20'
+                           ' ENTRIES -- REMAINDER NOT LOADED ***'
+                       SET END-OF-TABLE TO TRUE
+                   ELSE
+                       ADD 1 TO WS-SUBDISP-COUNT
+                       MOVE SUBDISP-FILE-RECORD
+                           TO SUBDISP-RECORD(WS-SUBDISP-COUNT)
+                   END-IF
+           END-READ.
+
+       2000-DISPATCH-AND-LOG-CALL.
+           MOVE SPACES TO WS-TARGET-MODULE
+           PERFORM VARYING WS-SUBDISP-IDX FROM 1 BY 1
+               UNTIL WS-SUBDISP-IDX > WS-SUBDISP-COUNT
+               IF SUBDISP-FUNCTION-CODE(WS-SUBDISP-IDX)
+                       = WS-FUNCTION-CODE
+                   MOVE SUBDISP-MODULE-NAME(WS-SUBDISP-IDX)
+                       TO WS-TARGET-MODULE
+               END-IF
+           END-PERFORM
+
+           IF WS-TARGET-MODULE = SPACES
+               MOVE 'NO SUBDISP ENTRY FOR FUNCTION ' TO CALLLOG-OUT-LINE
+               MOVE WS-FUNCTION-CODE TO CALLLOG-OUT-LINE(32:4)
+               WRITE CALLLOG-OUT-LINE
+           ELSE
+               MOVE SPACES TO CALLLOG-OUT-LINE
+               STRING 'CALLING ' WS-TARGET-MODULE ' WITH: '
+                   WS-PASSED-VARIABLE
+                   DELIMITED BY SIZE INTO CALLLOG-OUT-LINE
+               WRITE CALLLOG-OUT-LINE
+
+               CALL WS-TARGET-MODULE USING WS-PASSED-VARIABLE
+
+               MOVE SPACES TO CALLLOG-OUT-LINE
+               STRING 'RETURNED FROM ' WS-TARGET-MODULE ' WITH: '
+                   WS-PASSED-VARIABLE
+                   DELIMITED BY SIZE INTO CALLLOG-OUT-LINE
+               WRITE CALLLOG-OUT-LINE
+           END-IF.
